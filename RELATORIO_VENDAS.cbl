@@ -0,0 +1,174 @@
+
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-VENDAS-DIARIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PEDIDOS ASSIGN TO
+               'C:\COBOL ATIV LOJA\pedidos-vendas.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CODIGO-PEDIDO
+           FILE STATUS IS WS-FS-PEDIDOS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PEDIDOS.
+       01 REG-PEDIDO.
+           03 CODIGO-PEDIDO                PIC 9(03).
+           03 PV-NUM-NOTA-FISCAL           PIC 9(06).
+           03 PV-CODIGO-CLIENTE            PIC 9(03).
+           03 PV-NOME                      PIC X(25).
+           03 PV-RG                        PIC X(15).
+           03 PV-TELEFONE                  PIC X(13).
+           03 PV-QTDE-ITENS                PIC 9(02).
+           03 PV-ITENS OCCURS 10 TIMES.
+               05 PV-CODIGO-PRODUTO        PIC 9(03).
+               05 PV-PRODUTO                PIC X(25).
+               05 PV-PRECO                  PIC 9(06)V99.
+               05 PV-QTDE                   PIC 9(03).
+               05 PV-DESCONTO               PIC 9(02)V99.
+           03 PV-VALOR-TOTAL               PIC 9(09)V99.
+           03 PV-STATUS                    PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-PEDIDOS    PIC 99.
+       77 WS-QTD-PRODUTOS  PIC 9(03) VALUE ZEROS.
+       77 WS-ACHOU         PIC X VALUE 'N'.
+       77 WS-IDX           PIC 9(03).
+       77 WS-IDX-ITEM      PIC 9(02).
+       77 WS-TOTAL-GERAL   PIC 9(11)V99 VALUE ZEROS.
+       77 WS-IDX2          PIC 9(03).
+       77 WS-RANK          PIC 9(03).
+
+       01 WS-PT-AUX.
+           05 WS-PT-AUX-CODIGO PIC 9(03).
+           05 WS-PT-AUX-NOME   PIC X(25).
+           05 WS-PT-AUX-QTDE   PIC 9(07).
+           05 WS-PT-AUX-VALOR  PIC 9(11)V99.
+
+       01 WS-PRODUTOS-TOTAL.
+           03 WS-PT OCCURS 100 TIMES.
+               05 WS-PT-CODIGO PIC 9(03) VALUE ZEROS.
+               05 WS-PT-NOME   PIC X(25) VALUE SPACES.
+               05 WS-PT-QTDE   PIC 9(07) VALUE ZEROS.
+               05 WS-PT-VALOR  PIC 9(11)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           OPEN INPUT PEDIDOS
+
+           IF WS-FS-PEDIDOS NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE PEDIDOS'
+               DISPLAY 'FILE STATUS: ' WS-FS-PEDIDOS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-FS-PEDIDOS EQUAL 10
+               READ PEDIDOS NEXT RECORD
+                   AT END
+                   MOVE 10 TO WS-FS-PEDIDOS
+                   NOT AT END
+                   IF PV-STATUS NOT EQUAL 'CANCELADO'
+                       PERFORM ACUMULA-PEDIDO
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE PEDIDOS
+
+           PERFORM IMPRIME-RELATORIO
+           PERFORM ORDENA-PRODUTOS-PROCEDURE
+           PERFORM IMPRIME-RANKING-PROCEDURE
+
+           STOP RUN.
+
+       ACUMULA-PEDIDO.
+           PERFORM VARYING WS-IDX-ITEM FROM 1 BY 1
+               UNTIL WS-IDX-ITEM > PV-QTDE-ITENS
+               PERFORM ACUMULA-PRODUTO
+           END-PERFORM
+
+           ADD PV-VALOR-TOTAL TO WS-TOTAL-GERAL.
+
+       ACUMULA-PRODUTO.
+           MOVE 'N' TO WS-ACHOU
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-PRODUTOS
+
+               IF WS-PT-CODIGO(WS-IDX) EQUAL
+                   PV-CODIGO-PRODUTO(WS-IDX-ITEM)
+                   ADD PV-QTDE(WS-IDX-ITEM) TO WS-PT-QTDE(WS-IDX)
+                   COMPUTE WS-PT-VALOR(WS-IDX) =
+                       WS-PT-VALOR(WS-IDX) +
+                       PV-PRECO(WS-IDX-ITEM) * PV-QTDE(WS-IDX-ITEM) *
+                       (1 - (PV-DESCONTO(WS-IDX-ITEM) / 100))
+                   MOVE 'S' TO WS-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF WS-ACHOU NOT EQUAL 'S'
+               IF WS-QTD-PRODUTOS < 100
+                   ADD 1 TO WS-QTD-PRODUTOS
+                   MOVE PV-CODIGO-PRODUTO(WS-IDX-ITEM) TO
+                       WS-PT-CODIGO(WS-QTD-PRODUTOS)
+                   MOVE PV-PRODUTO(WS-IDX-ITEM) TO
+                       WS-PT-NOME(WS-QTD-PRODUTOS)
+                   MOVE PV-QTDE(WS-IDX-ITEM) TO
+                       WS-PT-QTDE(WS-QTD-PRODUTOS)
+                   COMPUTE WS-PT-VALOR(WS-QTD-PRODUTOS) =
+                       PV-PRECO(WS-IDX-ITEM) * PV-QTDE(WS-IDX-ITEM) *
+                       (1 - (PV-DESCONTO(WS-IDX-ITEM) / 100))
+               END-IF
+           END-IF.
+
+       IMPRIME-RELATORIO.
+           DISPLAY '----- RELATORIO DE VENDAS -----'
+           DISPLAY 'PRODUTO                  QTDE       VALOR TOTAL'
+
+           MOVE 1 TO WS-IDX
+           PERFORM UNTIL WS-IDX > WS-QTD-PRODUTOS
+               DISPLAY WS-PT-CODIGO(WS-IDX) ' ' WS-PT-NOME(WS-IDX)
+                   ' ' WS-PT-QTDE(WS-IDX) ' ' WS-PT-VALOR(WS-IDX)
+               ADD 1 TO WS-IDX
+           END-PERFORM
+
+           DISPLAY ' '
+           DISPLAY 'VALOR TOTAL GERAL DE VENDAS: ' WS-TOTAL-GERAL.
+
+       ORDENA-PRODUTOS-PROCEDURE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-PRODUTOS
+
+               PERFORM VARYING WS-IDX2 FROM WS-IDX BY 1
+                   UNTIL WS-IDX2 > WS-QTD-PRODUTOS
+
+                   IF WS-PT-VALOR(WS-IDX2) > WS-PT-VALOR(WS-IDX)
+                       MOVE WS-PT(WS-IDX)  TO WS-PT-AUX
+                       MOVE WS-PT(WS-IDX2) TO WS-PT(WS-IDX)
+                       MOVE WS-PT-AUX      TO WS-PT(WS-IDX2)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       IMPRIME-RANKING-PROCEDURE.
+           DISPLAY ' '
+           DISPLAY '----- PRODUTOS MAIS VENDIDOS -----'
+           DISPLAY 'POS  PRODUTO               QTDE     VALOR TOTAL'
+
+           MOVE 1 TO WS-RANK
+           PERFORM UNTIL WS-RANK > WS-QTD-PRODUTOS
+               DISPLAY WS-RANK 'O ' WS-PT-CODIGO(WS-RANK) ' '
+                   WS-PT-NOME(WS-RANK) ' ' WS-PT-QTDE(WS-RANK) ' '
+                   WS-PT-VALOR(WS-RANK)
+               ADD 1 TO WS-RANK
+           END-PERFORM.
+
+       END PROGRAM RELATORIO-VENDAS-DIARIO.
