@@ -0,0 +1,22 @@
+       EXIBE-FS-MENSAGEM-PROCEDURE.
+           EVALUATE WS-FS-CONSULTA
+               WHEN 00
+                   DISPLAY "FILE STATUS 00 - OPERACAO OK"
+               WHEN 10
+                   DISPLAY "FILE STATUS 10 - FIM DE ARQUIVO"
+               WHEN 21
+                   DISPLAY "FILE STATUS 21 - CHAVE FORA DE SEQUENCIA"
+               WHEN 22
+                   DISPLAY "FILE STATUS 22 - REGISTRO DUPLICADO"
+               WHEN 23
+                   DISPLAY "FILE STATUS 23 - REGISTRO NAO ENCONTRADO"
+               WHEN 35
+                   DISPLAY "FILE STATUS 35 - ARQUIVO AINDA NAO EXISTE"
+               WHEN 37
+                   DISPLAY "FILE STATUS 37 - ORGANIZACAO DE ARQUIVO "
+                       "INCOMPATIVEL"
+               WHEN OTHER
+                   DISPLAY "FILE STATUS " WS-FS-CONSULTA
+                       " - ERRO DE ACESSO AO ARQUIVO"
+           END-EVALUATE
+           .
