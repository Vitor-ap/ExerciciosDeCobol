@@ -10,23 +10,116 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTADO-EXNOTA ASSIGN TO
+                   'C:/PROGRAMA/exnota-resultados.txt'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RESULTADO.
+
+           SELECT ALUNOS-EXNOTA-LOTE ASSIGN TO
+                   'C:/PROGRAMA/exnota-lote.txt'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-LOTE.
+
+           COPY ALU21SEL.
+
+           COPY AUDITSEL.
+
        DATA DIVISION.
        FILE SECTION.
+
+           FD RESULTADO-EXNOTA.
+       01 REG-RESULTADO-EXNOTA          PIC X(120).
+
+           FD ALUNOS-EXNOTA-LOTE.
+       01 REG-ALUNOS-EXNOTA-LOTE.
+           03 LOTE-RGM         PIC 9(5).
+           03 LOTE-NOME        PIC A(40).
+           03 LOTE-NOTA1       PIC 9(2)V99.
+           03 LOTE-NOTA2       PIC 9(2)V99.
+           03 LOTE-NOTA3       PIC 9(2)V99.
+           03 LOTE-NOTA4       PIC 9(2)V99.
+           03 LOTE-FALTAS      PIC 9(3)V99.
+
+           COPY ALU21FD.
+
+           COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
        01 WS-ALUNO.
            05 WS-NOTA1         PIC 9(2)V99.
            05 WS-NOTA2         PIC 9(2)V99.
+           05 WS-NOTA3         PIC 9(2)V99.
+           05 WS-NOTA4         PIC 9(2)V99.
            05 WS-SUBSTITUTIVA  PIC 9(2)V99.
            05 WS-MEDIA         PIC 9(2)V99.
            05 WS-FALTAS        PIC 9(3)V99.
            05 WS-MASCARA       PIC Z9,99.
            05 WS-NOME      PIC A(40).
+           05 WS-STATUS    PIC A(30).
+
+       01 WS-LIMITE-FALTAS      PIC 9(3) VALUE 20.
+       01 WS-MODO               PIC X(1) VALUE "I".
+       01 WS-FS-RESULTADO       PIC 99.
+       01 WS-FS-LOTE            PIC 99.
+
+       01 WS-RGM-EXNOTA         PIC 9(005).
+       01 WS-ANO-LETIVO         PIC 9(004) VALUE ZEROS.
+       01 WS-ARQ-ALUNOS2021     PIC X(040) VALUE SPACES.
+       01 WS-FS-ALUNOS21        PIC 99.
+
+       01 WS-EXNOTA-RUN-DATE       PIC 9(008) VALUE ZEROS.
+       01 WS-EXNOTA-QTDE-REG       PIC 9(005) VALUE ZEROS.
+       01 WS-EXNOTA-SOMA-MEDIAS    PIC 9(006)V99 VALUE ZEROS.
+
+       COPY AUDITWS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "INFORME O LIMITE DE FALTAS PERMITIDO (EX: 20): "
+           ACCEPT WS-LIMITE-FALTAS
+
+           DISPLAY "INFORME O ANO LETIVO (EX: 2021): "
+           ACCEPT WS-ANO-LETIVO
+
+           STRING "C:/PROGRAMA/alunos" WS-ANO-LETIVO ".txt"
+               DELIMITED BY SIZE INTO WS-ARQ-ALUNOS2021
+
+           DISPLAY "MODO DE EXECUCAO - (I)NTERATIVO OU (L)OTE: "
+           ACCEPT WS-MODO
+
+           MOVE ZEROS TO WS-FS-RESULTADO
+           OPEN EXTEND RESULTADO-EXNOTA
+           IF WS-FS-RESULTADO EQUAL 35
+               OPEN OUTPUT RESULTADO-EXNOTA
+           END-IF
+
+           MOVE ZEROS TO WS-FS-ALUNOS21
+           OPEN EXTEND ALUNOS2021
+           IF WS-FS-ALUNOS21 EQUAL 35
+               OPEN OUTPUT ALUNOS2021
+           END-IF
+
+           ACCEPT WS-EXNOTA-RUN-DATE FROM DATE YYYYMMDD
+           MOVE "**HEADER**" TO CTRL-MARCADOR
+           MOVE WS-EXNOTA-RUN-DATE TO CTRL-DATA-EXEC
+           MOVE ZEROS TO CTRL-QTDE-REG
+           MOVE ZEROS TO CTRL-SOMA-MEDIAS
+           WRITE REG-ALUNOS2021-CTRL
+
+           IF WS-MODO EQUAL "L"
+               GO TO LOTE-PROCEDURE
+           END-IF
+
            DISPLAY "INFORME O NOME: "
            ACCEPT WS-NOME.
 
+           DISPLAY "INFORME O RGM: "
+           ACCEPT WS-RGM-EXNOTA.
+
 
        SECOND-PROCEDURE.
            DISPLAY "INFORME A PRIMEIRA NOTA: "
@@ -44,41 +137,169 @@
                GO TO THRID-PROCEDURE.
 
 
+       FOURTH-PROCEDURE.
+           DISPLAY "INFORME A TERCEIRA NOTA: "
+           ACCEPT WS-NOTA3.
+           IF (WS-NOTA3 IS GREATER THAN 5)
+               DISPLAY "NOTA INVALIDA"
+               GO TO FOURTH-PROCEDURE.
+
+
+       FIFTH-PROCEDURE.
+           DISPLAY "INFORME A QUARTA NOTA: "
+           ACCEPT WS-NOTA4.
+           IF (WS-NOTA4 IS GREATER THAN 5)
+               DISPLAY "NOTA INVALIDA"
+               GO TO FIFTH-PROCEDURE.
+
            DISPLAY "INFORME O NUMERO DE FALTAS: "
            ACCEPT WS-FALTAS.
 
-           COMPUTE WS-MEDIA = WS-NOTA1 + WS-NOTA2.
+           MOVE ZEROS TO WS-SUBSTITUTIVA
+           PERFORM CALCULA-VERDICTO-PROCEDURE
+           PERFORM GRAVA-RESULTADO-PROCEDURE
+
+           PERFORM GRAVA-TRAILER-ALUNOS2021-PROCEDURE
+           CLOSE RESULTADO-EXNOTA
+           CLOSE ALUNOS2021
+           GOBACK.
+
+       CALCULA-VERDICTO-PROCEDURE.
+           COMPUTE WS-MEDIA = (WS-NOTA1 + WS-NOTA2 + WS-NOTA3 +
+               WS-NOTA4) / 2
 
            IF (WS-MEDIA IS LESS THAN 6) AND
                ((WS-NOTA1 IS GREATER THAN OR EQUAL TO 1) OR
-                  (WS-NOTA2 IS GREATER THAN OR EQUAL TO 1))
+                  (WS-NOTA2 IS GREATER THAN OR EQUAL TO 1) OR
+                  (WS-NOTA3 IS GREATER THAN OR EQUAL TO 1) OR
+                  (WS-NOTA4 IS GREATER THAN OR EQUAL TO 1))
 
                DISPLAY "INFORME A NOTA SUB "
                ACCEPT WS-SUBSTITUTIVA
 
-               IF WS-NOTA1 IS GREATER WS-NOTA2
+               IF WS-NOTA1 IS LESS THAN OR EQUAL TO WS-NOTA2
+                   AND WS-NOTA1 IS LESS THAN OR EQUAL TO WS-NOTA3
+                   AND WS-NOTA1 IS LESS THAN OR EQUAL TO WS-NOTA4
+                   MOVE WS-SUBSTITUTIVA TO WS-NOTA1
+               ELSE IF WS-NOTA2 IS LESS THAN OR EQUAL TO WS-NOTA3
+                   AND WS-NOTA2 IS LESS THAN OR EQUAL TO WS-NOTA4
                    MOVE WS-SUBSTITUTIVA TO WS-NOTA2
+               ELSE IF WS-NOTA3 IS LESS THAN OR EQUAL TO WS-NOTA4
+                   MOVE WS-SUBSTITUTIVA TO WS-NOTA3
                ELSE
-                   MOVE WS-SUBSTITUTIVA TO WS-NOTA1
+                   MOVE WS-SUBSTITUTIVA TO WS-NOTA4
                END-IF
 
-               COMPUTE WS-MEDIA = WS-NOTA1 + WS-NOTA2
+               COMPUTE WS-MEDIA = (WS-NOTA1 + WS-NOTA2 + WS-NOTA3 +
+                   WS-NOTA4) / 2
            END-IF.
 
                IF ((WS-MEDIA IS GREATER OR EQUAL TO 6)
-                   AND (WS-FALTAS IS LESS OR EQUAL TO 20))
-                   DISPLAY "ALUNO APROVADO"
+                   AND (WS-FALTAS IS LESS OR EQUAL TO WS-LIMITE-FALTAS))
+                   MOVE "ALUNO APROVADO" TO WS-STATUS
 
                ELSE IF ((WS-MEDIA IS GREATER OR EQUAL TO 6)
-                   AND (WS-FALTAS IS GREATER THAN 20))
-                   DISPLAY "REPROVADO POR FALTA"
+                   AND (WS-FALTAS IS GREATER THAN WS-LIMITE-FALTAS))
+                   MOVE "REPROVADO POR FALTA" TO WS-STATUS
 
                ELSE IF ((WS-MEDIA IS LESS THAN 6)
-                   AND (WS-FALTAS IS LESS OR EQUAL TO 20))
-                   DISPLAY "REPROVADO POR NOTA"
+                   AND (WS-FALTAS IS LESS OR EQUAL TO WS-LIMITE-FALTAS))
+                   MOVE "REPROVADO POR NOTA" TO WS-STATUS
 
                ELSE IF ((WS-MEDIA IS LESS THAN 6)
-                    AND (WS-FALTAS IS GREATER THAN 20))
-                   DISPLAY "REPROVADO POR NOTA E FALTA"
-            STOP RUN.
+                    AND (WS-FALTAS IS GREATER THAN WS-LIMITE-FALTAS))
+                   MOVE "REPROVADO POR NOTA E FALTA" TO WS-STATUS
+               END-IF
+
+               DISPLAY WS-STATUS.
+
+       GRAVA-RESULTADO-PROCEDURE.
+           MOVE SPACES TO REG-RESULTADO-EXNOTA
+           STRING WS-NOME         " "
+                  WS-NOTA1        " "
+                  WS-NOTA2        " "
+                  WS-NOTA3        " "
+                  WS-NOTA4        " "
+                  WS-SUBSTITUTIVA " "
+                  WS-FALTAS       " "
+                  WS-MEDIA        " "
+                  WS-STATUS
+               DELIMITED BY SIZE INTO REG-RESULTADO-EXNOTA
+           WRITE REG-RESULTADO-EXNOTA.
+
+           MOVE "PROGRAMA_EXNOTA" TO WS-AUD-PROGRAMA
+           MOVE "GRAVACAO" TO WS-AUD-OPERACAO
+           MOVE WS-NOME TO WS-AUD-CHAVE
+           PERFORM GRAVA-AUDITORIA-PROCEDURE
+
+           PERFORM GRAVA-ALUNOS2021-PROCEDURE.
+
+       GRAVA-ALUNOS2021-PROCEDURE.
+           MOVE WS-RGM-EXNOTA TO RGM-ALUNO21
+           MOVE WS-NOME       TO NOME-ALUNO21
+           MOVE WS-ANO-LETIVO TO ANO-ALUNO21
+           COMPUTE NOTA1-ALUNO21 = WS-NOTA1 * 2
+           COMPUTE NOTA2-ALUNO21 = WS-NOTA2 * 2
+           COMPUTE NOTA3-ALUNO21 ROUNDED =
+               ((WS-NOTA3 + WS-NOTA4) / 2) * 2
+           MOVE WS-MEDIA      TO MEDIA-ALUNO21
+           MOVE WS-FALTAS     TO FALTAS-ALUNO21
+
+           IF WS-STATUS EQUAL "ALUNO APROVADO"
+               MOVE "APROVADO" TO STATUS-ALUNO21
+           ELSE IF WS-STATUS EQUAL "REPROVADO POR NOTA"
+               MOVE "REPROVADO" TO STATUS-ALUNO21
+           ELSE
+               MOVE "TRANCADO" TO STATUS-ALUNO21
+           END-IF
+
+           WRITE REG-ALUNOS2021.
+
+           ADD 1 TO WS-EXNOTA-QTDE-REG
+           ADD MEDIA-ALUNO21 TO WS-EXNOTA-SOMA-MEDIAS.
+
+       GRAVA-TRAILER-ALUNOS2021-PROCEDURE.
+           MOVE "**TRAILER*" TO CTRL-MARCADOR
+           MOVE WS-EXNOTA-RUN-DATE TO CTRL-DATA-EXEC
+           MOVE WS-EXNOTA-QTDE-REG TO CTRL-QTDE-REG
+           MOVE WS-EXNOTA-SOMA-MEDIAS TO CTRL-SOMA-MEDIAS
+           WRITE REG-ALUNOS2021-CTRL.
+
+       LOTE-PROCEDURE.
+           OPEN INPUT ALUNOS-EXNOTA-LOTE
+           IF WS-FS-LOTE NOT EQUAL ZEROS
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE LOTE"
+               DISPLAY "FILE STATUS: " WS-FS-LOTE
+               PERFORM GRAVA-TRAILER-ALUNOS2021-PROCEDURE
+               CLOSE RESULTADO-EXNOTA
+               CLOSE ALUNOS2021
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-FS-LOTE EQUAL 1
+               READ ALUNOS-EXNOTA-LOTE
+                   AT END MOVE 1 TO WS-FS-LOTE
+                   NOT AT END
+                       MOVE LOTE-RGM     TO WS-RGM-EXNOTA
+                       MOVE LOTE-NOME    TO WS-NOME
+                       MOVE LOTE-NOTA1   TO WS-NOTA1
+                       MOVE LOTE-NOTA2   TO WS-NOTA2
+                       MOVE LOTE-NOTA3   TO WS-NOTA3
+                       MOVE LOTE-NOTA4   TO WS-NOTA4
+                       MOVE LOTE-FALTAS  TO WS-FALTAS
+                       MOVE ZEROS        TO WS-SUBSTITUTIVA
+
+                       PERFORM CALCULA-VERDICTO-PROCEDURE
+                       PERFORM GRAVA-RESULTADO-PROCEDURE
+               END-READ
+           END-PERFORM
+
+           CLOSE ALUNOS-EXNOTA-LOTE
+           PERFORM GRAVA-TRAILER-ALUNOS2021-PROCEDURE
+           CLOSE RESULTADO-EXNOTA
+           CLOSE ALUNOS2021
+           GOBACK.
+
+       COPY AUDITPRC.
+
        END PROGRAM PROGRAMA_EXNOTA.
