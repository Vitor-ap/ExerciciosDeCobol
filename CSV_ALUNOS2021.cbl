@@ -0,0 +1,102 @@
+
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTA-CSV-ALUNOS2021.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ALU21SEL.
+
+           SELECT  ALUNOS2021-CSV ASSIGN TO WS-ARQ-CSV
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY ALU21FD.
+
+           FD ALUNOS2021-CSV.
+       01 REG-ALUNOS2021-CSV          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ANO-LETIVO             PIC 9(004) VALUE ZEROS.
+       01 WS-ARQ-ALUNOS2021         PIC X(040) VALUE SPACES.
+       01 WS-ARQ-CSV                PIC X(040) VALUE SPACES.
+       01 WS-FS-ALUNOS21            PIC 99.
+       01 WS-FS-CSV                 PIC 99.
+       01 WS-LINHA-CSV              PIC X(100) VALUE SPACES.
+       01 WS-QTDE-EXPORTADOS        PIC 9(005) VALUE ZEROS.
+
+       01 WS-CSV-EDICAO.
+           03 WS-CSV-NOTA1-ED       PIC Z9.99.
+           03 WS-CSV-NOTA2-ED       PIC Z9.99.
+           03 WS-CSV-MEDIA-ED       PIC Z9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY 'INFORME O ANO LETIVO A EXPORTAR: '
+           ACCEPT WS-ANO-LETIVO
+
+           STRING "C:/PROGRAMA/alunos" WS-ANO-LETIVO ".txt"
+               DELIMITED BY SIZE INTO WS-ARQ-ALUNOS2021
+           STRING "C:/PROGRAMA/alunos" WS-ANO-LETIVO ".csv"
+               DELIMITED BY SIZE INTO WS-ARQ-CSV
+
+           OPEN INPUT ALUNOS2021
+
+           IF WS-FS-ALUNOS21 NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE NOTAS DO ANO'
+               DISPLAY 'FILE STATUS: ' WS-FS-ALUNOS21
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ALUNOS2021-CSV
+
+           MOVE "RGM,NOME,NOTA1,NOTA2,MEDIA,STATUS"
+               TO REG-ALUNOS2021-CSV
+           WRITE REG-ALUNOS2021-CSV
+
+           PERFORM UNTIL WS-FS-ALUNOS21 EQUAL 10
+               READ ALUNOS2021 NEXT RECORD
+                   AT END
+                   MOVE 10 TO WS-FS-ALUNOS21
+                   NOT AT END
+                   PERFORM EXPORTA-LINHA-PROCEDURE
+               END-READ
+           END-PERFORM
+
+           CLOSE ALUNOS2021
+           CLOSE ALUNOS2021-CSV
+
+           DISPLAY 'ARQUIVO CSV GERADO: ' WS-ARQ-CSV
+           DISPLAY 'REGISTROS EXPORTADOS: ' WS-QTDE-EXPORTADOS
+
+           STOP RUN.
+
+       EXPORTA-LINHA-PROCEDURE.
+           IF CTRL-MARCADOR EQUAL "**HEADER**"
+               OR CTRL-MARCADOR EQUAL "**TRAILER*"
+               CONTINUE
+           ELSE
+               MOVE NOTA1-ALUNO21 TO WS-CSV-NOTA1-ED
+               MOVE NOTA2-ALUNO21 TO WS-CSV-NOTA2-ED
+               MOVE MEDIA-ALUNO21 TO WS-CSV-MEDIA-ED
+
+               MOVE SPACES TO WS-LINHA-CSV
+               STRING RGM-ALUNO21          ","
+                      NOME-ALUNO21         ","
+                      WS-CSV-NOTA1-ED      ","
+                      WS-CSV-NOTA2-ED      ","
+                      WS-CSV-MEDIA-ED      ","
+                      STATUS-ALUNO21
+                   DELIMITED BY SIZE INTO WS-LINHA-CSV
+               MOVE WS-LINHA-CSV TO REG-ALUNOS2021-CSV
+               WRITE REG-ALUNOS2021-CSV
+               ADD 1 TO WS-QTDE-EXPORTADOS
+           END-IF.
+
+       END PROGRAM EXPORTA-CSV-ALUNOS2021.
