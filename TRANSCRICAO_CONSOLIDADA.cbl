@@ -0,0 +1,135 @@
+
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSCRICAO-CONSOLIDADA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ALU21SEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           COPY ALU21FD.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ANO-LETIVO             PIC 9(004) VALUE ZEROS.
+       01 WS-ARQ-ALUNOS2021         PIC X(040) VALUE SPACES.
+       01 WS-FS-ALUNOS21            PIC 99.
+       77 WS-QTD-ALUNOS             PIC 9(03) VALUE ZEROS.
+       77 WS-ACHOU                  PIC X VALUE 'N'.
+       77 WS-IDX                    PIC 9(03).
+
+       01 WS-TRANSCRICAO.
+           03 WS-TR OCCURS 200 TIMES.
+               05 WS-TR-RGM         PIC 9(005) VALUE ZEROS.
+               05 WS-TR-NOME        PIC A(020) VALUE SPACES.
+               05 WS-TR-QTDE-REG    PIC 9(003) VALUE ZEROS.
+               05 WS-TR-SOMA-MEDIAS PIC 9(005)V99 VALUE ZEROS.
+               05 WS-TR-QTD-APROV   PIC 9(003) VALUE ZEROS.
+               05 WS-TR-QTD-REPROV  PIC 9(003) VALUE ZEROS.
+               05 WS-TR-QTD-TRANC   PIC 9(003) VALUE ZEROS.
+               05 WS-TR-ULT-STATUS  PIC A(010) VALUE SPACES.
+               05 WS-TR-ULT-ANO     PIC 9(004) VALUE ZEROS.
+
+       01 WS-TR-MEDIA-FINAL          PIC 9(002)V99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           DISPLAY "INFORME O ANO LETIVO DO ARQUIVO (EX: 2021): "
+           ACCEPT WS-ANO-LETIVO
+
+           STRING "C:/PROGRAMA/alunos" WS-ANO-LETIVO ".txt"
+               DELIMITED BY SIZE INTO WS-ARQ-ALUNOS2021
+
+           OPEN INPUT ALUNOS2021
+
+           IF WS-FS-ALUNOS21 NOT EQUAL ZEROS
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE NOTAS DO ANO"
+               DISPLAY "FILE STATUS: " WS-FS-ALUNOS21
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-FS-ALUNOS21 EQUAL 10
+               READ ALUNOS2021 NEXT RECORD
+                   AT END
+                   MOVE 10 TO WS-FS-ALUNOS21
+                   NOT AT END
+                   IF CTRL-MARCADOR NOT EQUAL "**HEADER**"
+                       AND CTRL-MARCADOR NOT EQUAL "**TRAILER*"
+                       PERFORM ACUMULA-TRANSCRICAO-PROCEDURE
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ALUNOS2021
+
+           PERFORM IMPRIME-TRANSCRICAO-PROCEDURE
+
+           STOP RUN.
+
+       ACUMULA-TRANSCRICAO-PROCEDURE.
+           MOVE 'N' TO WS-ACHOU
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-QTD-ALUNOS
+
+               IF WS-TR-RGM(WS-IDX) EQUAL RGM-ALUNO21
+                   PERFORM ACUMULA-REGISTRO-PROCEDURE
+                   MOVE 'S' TO WS-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF WS-ACHOU NOT EQUAL 'S'
+               IF WS-QTD-ALUNOS < 200
+                   ADD 1 TO WS-QTD-ALUNOS
+                   MOVE RGM-ALUNO21  TO WS-TR-RGM(WS-QTD-ALUNOS)
+                   MOVE NOME-ALUNO21 TO WS-TR-NOME(WS-QTD-ALUNOS)
+                   MOVE WS-QTD-ALUNOS TO WS-IDX
+                   PERFORM ACUMULA-REGISTRO-PROCEDURE
+               END-IF
+           END-IF.
+
+       ACUMULA-REGISTRO-PROCEDURE.
+           ADD 1 TO WS-TR-QTDE-REG(WS-IDX)
+           ADD MEDIA-ALUNO21 TO WS-TR-SOMA-MEDIAS(WS-IDX)
+
+           IF STATUS-ALUNO21 EQUAL "APROVADO"
+               ADD 1 TO WS-TR-QTD-APROV(WS-IDX)
+           ELSE IF STATUS-ALUNO21 EQUAL "TRANCADO"
+               ADD 1 TO WS-TR-QTD-TRANC(WS-IDX)
+           ELSE
+               ADD 1 TO WS-TR-QTD-REPROV(WS-IDX)
+           END-IF
+
+           IF ANO-ALUNO21 IS GREATER THAN OR EQUAL TO
+               WS-TR-ULT-ANO(WS-IDX)
+               MOVE ANO-ALUNO21     TO WS-TR-ULT-ANO(WS-IDX)
+               MOVE STATUS-ALUNO21  TO WS-TR-ULT-STATUS(WS-IDX)
+           END-IF.
+
+       IMPRIME-TRANSCRICAO-PROCEDURE.
+           DISPLAY "----- TRANSCRICAO CONSOLIDADA DE ALUNOS -----"
+           DISPLAY "RGM   NOME                 REGS MEDIA  "
+               "SITUACAO ATUAL"
+
+           MOVE 1 TO WS-IDX
+           PERFORM UNTIL WS-IDX > WS-QTD-ALUNOS
+               COMPUTE WS-TR-MEDIA-FINAL ROUNDED =
+                   WS-TR-SOMA-MEDIAS(WS-IDX) / WS-TR-QTDE-REG(WS-IDX)
+
+               DISPLAY WS-TR-RGM(WS-IDX) ' ' WS-TR-NOME(WS-IDX) ' '
+                   WS-TR-QTDE-REG(WS-IDX) ' ' WS-TR-MEDIA-FINAL ' '
+                   WS-TR-ULT-STATUS(WS-IDX)
+
+               DISPLAY "    APROVACOES: " WS-TR-QTD-APROV(WS-IDX)
+                   " REPROVACOES: " WS-TR-QTD-REPROV(WS-IDX)
+                   " TRANCAMENTOS: " WS-TR-QTD-TRANC(WS-IDX)
+
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+       END PROGRAM TRANSCRICAO-CONSOLIDADA.
