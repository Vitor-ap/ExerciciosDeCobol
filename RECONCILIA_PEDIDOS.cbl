@@ -0,0 +1,91 @@
+
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIACAO-PEDIDOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PEDIDOS ASSIGN TO
+               'C:\COBOL ATIV LOJA\pedidos-vendas.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CODIGO-PEDIDO
+           FILE STATUS IS WS-FS-PEDIDOS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PEDIDOS.
+       01 REG-PEDIDO.
+           03 CODIGO-PEDIDO                PIC 9(03).
+           03 PV-NUM-NOTA-FISCAL           PIC 9(06).
+           03 PV-CODIGO-CLIENTE            PIC 9(03).
+           03 PV-NOME                      PIC X(25).
+           03 PV-RG                        PIC X(15).
+           03 PV-TELEFONE                  PIC X(13).
+           03 PV-QTDE-ITENS                PIC 9(02).
+           03 PV-ITENS OCCURS 10 TIMES.
+               05 PV-CODIGO-PRODUTO        PIC 9(03).
+               05 PV-PRODUTO                PIC X(25).
+               05 PV-PRECO                  PIC 9(06)V99.
+               05 PV-QTDE                   PIC 9(03).
+               05 PV-DESCONTO               PIC 9(02)V99.
+           03 PV-VALOR-TOTAL               PIC 9(09)V99.
+           03 PV-STATUS                    PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-PEDIDOS       PIC 99.
+       77 WS-QTDE-PEDIDOS     PIC 9(05) VALUE ZEROS.
+       77 WS-TOTAL-PEDIDOS    PIC 9(11)V99 VALUE ZEROS.
+       77 WS-TOTAL-CONTROLE   PIC 9(11)V99 VALUE ZEROS.
+       77 WS-DIFERENCA        PIC S9(11)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           OPEN INPUT PEDIDOS
+
+           IF WS-FS-PEDIDOS NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE PEDIDOS'
+               DISPLAY 'FILE STATUS: ' WS-FS-PEDIDOS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-FS-PEDIDOS EQUAL 10
+               READ PEDIDOS NEXT RECORD
+                   AT END
+                   MOVE 10 TO WS-FS-PEDIDOS
+                   NOT AT END
+                   IF PV-STATUS NOT EQUAL 'CANCELADO'
+                       ADD 1 TO WS-QTDE-PEDIDOS
+                       ADD PV-VALOR-TOTAL TO WS-TOTAL-PEDIDOS
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE PEDIDOS
+
+           DISPLAY '----- RECONCILIACAO DE PEDIDOS -----'
+           DISPLAY 'PEDIDOS LIDOS......: ' WS-QTDE-PEDIDOS
+           DISPLAY 'TOTAL APURADO......: ' WS-TOTAL-PEDIDOS
+
+           DISPLAY 'INFORME O TOTAL DE CONTROLE DA CONTABILIDADE: '
+           ACCEPT WS-TOTAL-CONTROLE
+
+           COMPUTE WS-DIFERENCA = WS-TOTAL-PEDIDOS - WS-TOTAL-CONTROLE
+
+           IF WS-DIFERENCA EQUAL ZEROS
+               DISPLAY 'RECONCILIACAO OK - OS TOTAIS CONFEREM'
+           ELSE
+               DISPLAY 'DIVERGENCIA ENCONTRADA!'
+               DISPLAY 'TOTAL DE CONTROLE..: ' WS-TOTAL-CONTROLE
+               DISPLAY 'TOTAL APURADO......: ' WS-TOTAL-PEDIDOS
+               DISPLAY 'DIFERENCA..........: ' WS-DIFERENCA
+           END-IF
+
+           STOP RUN.
+
+       END PROGRAM RECONCILIACAO-PEDIDOS.
