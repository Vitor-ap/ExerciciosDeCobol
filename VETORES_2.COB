@@ -27,6 +27,7 @@
 
        01  WS-CONT PIC 9(2) VALUE 0.
        01  WS-ACHADO PIC 9(1) VALUE 0.
+       01  WS-POSICAO PIC 9(2) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -34,16 +35,18 @@
            DISPLAY "INFORME O NOME A SER PROCURADO"
            ACCEPT WS-NOMEPROCURADO
 
-           PERFORM UNTIL WS-CONT >= 9
+           MOVE 1 TO WS-CONT
+           PERFORM UNTIL WS-CONT > 10
            IF WS-NOMEPROCURADO = WS-NOMES(WS-CONT)
                ADD 1 TO WS-ACHADO
+               MOVE WS-CONT TO WS-POSICAO
 
            END-IF
            ADD 1 TO WS-CONT
            END-PERFORM
 
            IF WS-ACHADO >=1
-               DISPLAY "ACHEI"
+               DISPLAY "ACHEI - POSICAO: " WS-POSICAO
            ELSE
                DISPLAY "NAO ACHEI"
            END-IF
