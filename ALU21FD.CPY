@@ -0,0 +1,18 @@
+       FD ALUNOS2021.
+       01 REG-ALUNOS2021.
+           03  RGM-ALUNO21           PIC 9(005).
+           03  NOME-ALUNO21          PIC A(020).
+           03  ANO-ALUNO21           PIC 9(004).
+           03  NOTA1-ALUNO21         PIC 9(002)V99.
+           03  NOTA2-ALUNO21         PIC 9(002)V99.
+           03  NOTA3-ALUNO21         PIC 9(002)V99.
+           03  MEDIA-ALUNO21         PIC 9(002)V99.
+           03  FALTAS-ALUNO21        PIC 9(003).
+           03  STATUS-ALUNO21        PIC A(010).
+
+       01 REG-ALUNOS2021-CTRL REDEFINES REG-ALUNOS2021.
+           03  CTRL-MARCADOR          PIC X(010).
+           03  CTRL-DATA-EXEC         PIC 9(008).
+           03  CTRL-QTDE-REG          PIC 9(005).
+           03  CTRL-SOMA-MEDIAS       PIC 9(006)V99.
+           03  FILLER                 PIC X(027).
