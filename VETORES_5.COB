@@ -6,8 +6,20 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCICIO-6.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VETOR-INVERTIDO ASSIGN TO
+                   'C:/PROGRAMA/exercicio6-invertido.txt'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-INVERTIDO.
+
        DATA DIVISION.
        FILE SECTION.
+           FD VETOR-INVERTIDO.
+       01 REG-VETOR-INVERTIDO       PIC X(080).
+
        WORKING-STORAGE SECTION.
        01 WS-VETORES.
            03 WS-VETOR           PIC  9(3) OCCURS 20.
@@ -17,6 +29,9 @@
 
            03 WS-CONTADOR          PIC 9(2) VALUE 1.
 
+       01 WS-FS-INVERTIDO          PIC 99.
+       01 WS-LINHA-INVERTIDO       PIC X(080) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM UNTIL WS-CONTADOR IS EQUAL TO 21
@@ -25,17 +40,29 @@
            ADD 1 TO WS-CONTADOR
            END-PERFORM
 
+           MOVE ZEROS TO WS-FS-INVERTIDO
+           OPEN EXTEND VETOR-INVERTIDO
+           IF WS-FS-INVERTIDO EQUAL 35
+               OPEN OUTPUT VETOR-INVERTIDO
+           END-IF
 
            DISPLAY "VALORES NA ORDEM INVERSA SAO..."
            MOVE 20  TO WS-CONTADOR
            PERFORM UNTIL WS-CONTADOR IS EQUAL TO 0
 
            DISPLAY  WS-VETOR(WS-CONTADOR)
+
+           MOVE SPACES TO WS-LINHA-INVERTIDO
+           STRING "POSICAO " WS-CONTADOR
+               " VALOR " WS-VETOR(WS-CONTADOR)
+               DELIMITED BY SIZE INTO WS-LINHA-INVERTIDO
+           WRITE REG-VETOR-INVERTIDO FROM WS-LINHA-INVERTIDO
+
            SUBTRACT 1 FROM WS-CONTADOR
 
            END-PERFORM
 
-
+           CLOSE VETOR-INVERTIDO
 
             STOP RUN.
        END PROGRAM EXERCICIO-6.
