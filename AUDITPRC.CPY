@@ -0,0 +1,21 @@
+       GRAVA-AUDITORIA-PROCEDURE.
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-HORA FROM TIME
+
+           MOVE ZEROS TO WS-FS-AUDITORIA
+           OPEN EXTEND AUDITORIA
+           IF WS-FS-AUDITORIA EQUAL 35
+               OPEN OUTPUT AUDITORIA
+           END-IF
+
+           MOVE SPACES TO WS-LINHA-AUDITORIA
+           STRING WS-AUD-DATA     " "
+                  WS-AUD-HORA     " "
+                  WS-AUD-PROGRAMA " "
+                  WS-AUD-OPERACAO " "
+                  WS-AUD-CHAVE
+               DELIMITED BY SIZE INTO WS-LINHA-AUDITORIA
+           WRITE REG-AUDITORIA FROM WS-LINHA-AUDITORIA
+
+           CLOSE AUDITORIA
+           .
