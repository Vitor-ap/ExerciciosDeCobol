@@ -15,6 +15,7 @@
            03 WS-CONTROLE PIC 9(2) VALUE 1.
            03 WS-POSICAO  PIC 9(2) VALUE 0.
            03 WS-MAIOR    PIC 9(3) VALUE 0.
+           03 WS-QTDE-MAIOR PIC 9(2) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -22,8 +23,7 @@
            PERFORM UNTIL WS-CONTROLE IS EQUAL TO 21
            DISPLAY "INFORME O PROXIMO NUMERO"
            ACCEPT WS-VETOR(WS-CONTROLE)
-           IF WS-VETOR(WS-CONTROLE ) IS GREATER THAN
-               WS-VETOR(WS-CONTROLE - 1)
+           IF WS-VETOR(WS-CONTROLE) IS GREATER THAN WS-MAIOR
 
                MOVE WS-VETOR(WS-CONTROLE) TO WS-MAIOR
 
@@ -33,8 +33,18 @@
            ADD 1 TO WS-CONTROLE
            END-PERFORM
 
+           MOVE 1 TO WS-CONTROLE
+           PERFORM UNTIL WS-CONTROLE IS EQUAL TO 21
+               IF WS-VETOR(WS-CONTROLE) IS EQUAL TO WS-MAIOR
+                   ADD 1 TO WS-QTDE-MAIOR
+               END-IF
+               ADD 1 TO WS-CONTROLE
+           END-PERFORM
+
 
            DISPLAY "MAIOR VALOR DO VETOR: " WS-MAIOR
            DISPLAY "POSICAO : " WS-POSICAO
+           DISPLAY "QTDE DE POSICOES COM O VALOR MAXIMO: "
+               WS-QTDE-MAIOR
            STOP RUN.
        END PROGRAM EXERCICIO-3.
