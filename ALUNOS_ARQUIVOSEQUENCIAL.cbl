@@ -14,11 +14,35 @@
            ACCESS  MODE IS SEQUENTIAL
            FILE STATUS IS WS-FS-ALUNOS.
 
-           SELECT  ALUNOS2021 ASSIGN TO 'C:/PROGRAMA/alunos2021.txt'
+           COPY ALU21SEL.
+
+           SELECT  CHECKPOINT ASSIGN TO WS-ARQ-CHECKPOINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-CKP.
+
+           SELECT  ALUNOS2021-REPROVADOS ASSIGN TO WS-ARQ-REPROVADOS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-REPROVADOS.
+
+           SELECT  RELATORIO ASSIGN TO WS-ARQ-RELATORIO
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-RELATORIO.
+
+           SELECT  ALUNOS2021-CORR ASSIGN TO WS-ARQ-ALUNOS2021-CORR
            ORGANIZATION IS SEQUENTIAL
            ACCESS  MODE IS SEQUENTIAL
-           FILE STATUS IS WS-FS-ALUNOS21.
+           FILE STATUS IS WS-FS-ALUNOS21-CORR.
 
+           SELECT  ALUNOS2021-REPROVADOS-CORR ASSIGN TO
+                   WS-ARQ-REPROVADOS-CORR
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-REPROVADOS-CORR.
+
+           COPY AUDITSEL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -28,45 +52,197 @@
            03  RGM-ALUNO           PIC 9(005).
            03  NOME-ALUNO          PIC A(020).
 
-           FD ALUNOS2021.
-       01 REG-ALUNOS2021.
-           03  RGM-ALUNO21           PIC 9(005).
-           03  NOME-ALUNO21          PIC A(020).
-           03  NOTA1-ALUNO21         PIC 9(002)V99.
-           03  NOTA2-ALUNO21         PIC 9(002)V99.
-           03  MEDIA-ALUNO21         PIC 9(002)V99.
-           03  STATUS-ALUNO21        PIC A(010).
+           COPY ALU21FD.
+
+           FD CHECKPOINT.
+       01 REG-CHECKPOINT.
+           03  CKP-ULTIMO-RGM        PIC 9(005).
+
+           FD ALUNOS2021-REPROVADOS.
+       01 REG-ALUNOS2021-REPROVADOS.
+           03  RGM-ALUNO21R           PIC 9(005).
+           03  NOME-ALUNO21R          PIC A(020).
+           03  ANO-ALUNO21R           PIC 9(004).
+           03  NOTA1-ALUNO21R         PIC 9(002)V99.
+           03  NOTA2-ALUNO21R         PIC 9(002)V99.
+           03  NOTA3-ALUNO21R         PIC 9(002)V99.
+           03  MEDIA-ALUNO21R         PIC 9(002)V99.
+           03  FALTAS-ALUNO21R        PIC 9(003).
+           03  STATUS-ALUNO21R        PIC A(010).
+
+           FD RELATORIO.
+       01 REG-RELATORIO               PIC X(080).
+
+           FD ALUNOS2021-CORR.
+       01 REG-ALUNOS2021-CORR         PIC X(058).
+
+           FD ALUNOS2021-REPROVADOS-CORR.
+       01 REG-ALUNOS2021-REPROVADOS-CORR PIC X(058).
+
+           COPY AUDITFD.
 
        WORKING-STORAGE SECTION.
 
+       01 WS-ANO-LETIVO             PIC 9(004) VALUE ZEROS.
+       01 WS-ARQ-ALUNOS2021         PIC X(040) VALUE SPACES.
+       01 WS-ARQ-CHECKPOINT         PIC X(040) VALUE SPACES.
+       01 WS-ARQ-REPROVADOS         PIC X(040) VALUE SPACES.
+       01 WS-ARQ-RELATORIO          PIC X(040) VALUE SPACES.
+       01 WS-FS-RELATORIO           PIC 99.
+       01 WS-ARQ-ALUNOS2021-CORR    PIC X(040) VALUE SPACES.
+       01 WS-FS-ALUNOS21-CORR       PIC 99.
+       01 WS-ARQ-REPROVADOS-CORR    PIC X(040) VALUE SPACES.
+       01 WS-FS-REPROVADOS-CORR     PIC 99.
+
+       01 WS-MODO                   PIC X(001) VALUE "N".
+       01 WS-CORRECAO-RGM           PIC 9(005) VALUE ZEROS.
+       01 WS-CORRECAO-ACHOU         PIC X(001) VALUE "N".
+       01 WS-CORRECAO-ACHOU-GERAL   PIC X(001) VALUE "N".
+       01 WS-CORR-NOTA1             PIC 9(002)V99.
+       01 WS-CORR-NOTA2             PIC 9(002)V99.
+       01 WS-CORR-NOTA3             PIC 9(002)V99.
+       01 WS-CORR-MEDIA             PIC 9(002)V99.
+       01 WS-CORR-MEDIA-ANTIGA      PIC 9(002)V99 VALUE ZEROS.
+       01 WS-CORR-STATUS            PIC A(010).
+
+       01 WS-LINHA-RELATORIO        PIC X(080) VALUE SPACES.
+       01 WS-REL-CONT               PIC 9(003) VALUE ZEROS.
+       01 WS-REL-LINHAS-PAG         PIC 9(002) VALUE ZEROS.
+       01 WS-REL-PAGINA             PIC 9(003) VALUE ZEROS.
+
+       01 WS-REL-EDICAO.
+           03 WS-REL-RGM-ED         PIC ZZZZ9.
+           03 WS-REL-NOTA1-ED       PIC Z9.99.
+           03 WS-REL-NOTA2-ED       PIC Z9.99.
+           03 WS-REL-NOTA3-ED       PIC Z9.99.
+           03 WS-REL-MEDIA-ED       PIC Z9.99.
+
        01 WS-STATUS.
            03 WS-FS-ALUNOS           PIC 99.
            03 WS-FS-ALUNOS21         PIC 99.
+           03 WS-FS-CKP              PIC 99.
+           03 WS-FS-REPROVADOS       PIC 99.
+
+       01 WS-CKP-ULTIMO-RGM          PIC 9(005) VALUE ZEROS.
 
        01 WS-ALUNOS      PIC X(25) VALUE SPACES.
        01 FILLER REDEFINES WS-ALUNOS.
            03  WS-RGM-ALUNO           PIC 9(005).
            03  WS-NOME-ALUNO          PIC A(020).
 
-       01 WS-ALUNOS21     PIC X(47) VALUE SPACES.
+       01 WS-ALUNOS21     PIC X(58) VALUE SPACES.
        01 FILLER REDEFINES WS-ALUNOS21.
            03  WS-RGM-ALUNO21              PIC 9(005).
            03  WS-NOME-ALUNO21             PIC A(020).
+           03  WS-ANO-ALUNO21              PIC 9(004).
            03  WS-NOTA1-ALUNO21            PIC 9(002)V99.
            03  WS-NOTA2-ALUNO21            PIC 9(002)V99.
+           03  WS-NOTA3-ALUNO21            PIC 9(002)V99.
            03  WS-MEDIA-ALUNO21            PIC 9(002)V99.
+           03  WS-FALTAS-ALUNO21           PIC 9(003).
            03  WS-STATUS-ALUNO21           PIC A(010).
 
+       01 WS-ALUNOS21-CTRL REDEFINES WS-ALUNOS21.
+           03  WS-CTRL-MARCADOR            PIC X(010).
+           03  WS-CTRL-DATA-EXEC           PIC 9(008).
+           03  WS-CTRL-QTDE-REG            PIC 9(005).
+           03  WS-CTRL-SOMA-MEDIAS         PIC 9(006)V99.
+           03  FILLER                      PIC X(027).
+
+       01 WS-RUN-DATE                      PIC 9(008) VALUE ZEROS.
+
        01 WS-CONTADORES.
-           03 WS-CONT       PIC 9(3).
+           03 WS-CONT             PIC 9(3).
+           03 WS-CONT-APROVADO    PIC 9(3) VALUE ZEROS.
+           03 WS-CONT-REPROVADO   PIC 9(3) VALUE ZEROS.
+           03 WS-CONT-TRANCADO    PIC 9(3) VALUE ZEROS.
+
+       01 WS-LIMITE-FALTAS       PIC 9(003) VALUE 20.
+
+       01 WS-ESTATISTICAS.
+           03 WS-SOMA-MEDIAS      PIC 9(005)V99 VALUE ZEROS.
+           03 WS-MEDIA-TURMA      PIC 9(002)V99 VALUE ZEROS.
+           03 WS-MAIOR-MEDIA      PIC 9(002)V99 VALUE ZEROS.
+           03 WS-MENOR-MEDIA      PIC 9(002)V99 VALUE 99.99.
+
+       01 WS-CONSULTA-OPC        PIC X(001) VALUE "N".
+       01 WS-CONSULTA-RGM        PIC 9(005) VALUE ZEROS.
+       01 WS-CONSULTA-ACHOU      PIC X(001) VALUE "N".
+
+       COPY AUDITWS.
+       COPY FSMSGWS.
 
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
 
+       DISPLAY "MODO DE EXECUCAO: (N)ORMAL OU (C)ORRECAO DE UM RGM? "
+       ACCEPT WS-MODO
+
+       IF WS-MODO EQUAL "C"
+           PERFORM CORRECAO-RGM-PROCEDURE
+           GOBACK
+       END-IF
+
+       DISPLAY "INFORME O ANO LETIVO (EX: 2021): "
+       ACCEPT WS-ANO-LETIVO
+
+       DISPLAY "DESEJA CONSULTAR UM UNICO RGM (S/N)? "
+       ACCEPT WS-CONSULTA-OPC
+
+       IF WS-CONSULTA-OPC EQUAL "S"
+           DISPLAY "INFORME O RGM A CONSULTAR"
+           ACCEPT WS-CONSULTA-RGM
+       END-IF
+
+       IF WS-CONSULTA-OPC NOT EQUAL "S"
+       DISPLAY "INFORME O LIMITE DE FALTAS PERMITIDO (EX: 20): "
+       ACCEPT WS-LIMITE-FALTAS
+       END-IF
+
+       STRING "C:/PROGRAMA/alunos" WS-ANO-LETIVO ".txt"
+           DELIMITED BY SIZE INTO WS-ARQ-ALUNOS2021
+       STRING "C:/PROGRAMA/alunos" WS-ANO-LETIVO ".ckp"
+           DELIMITED BY SIZE INTO WS-ARQ-CHECKPOINT
+       STRING "C:/PROGRAMA/alunos" WS-ANO-LETIVO "-reprovados.txt"
+           DELIMITED BY SIZE INTO WS-ARQ-REPROVADOS
+       STRING "C:/PROGRAMA/alunos" WS-ANO-LETIVO "-boletim.txt"
+           DELIMITED BY SIZE INTO WS-ARQ-RELATORIO
+
+       IF WS-CONSULTA-OPC NOT EQUAL "S"
+       OPEN INPUT CHECKPOINT
+       IF WS-FS-CKP EQUAL ZEROS
+           READ CHECKPOINT INTO REG-CHECKPOINT
+               AT END CONTINUE
+               NOT AT END
+                   MOVE CKP-ULTIMO-RGM TO WS-CKP-ULTIMO-RGM
+                   DISPLAY "RETOMANDO APOS O RGM " WS-CKP-ULTIMO-RGM
+           END-READ
+           CLOSE CHECKPOINT
+       END-IF
+
        OPEN INPUT ALUNOS
        OPEN EXTEND ALUNOS2021
+       IF WS-FS-ALUNOS21 EQUAL 35
+           MOVE WS-FS-ALUNOS21 TO WS-FS-CONSULTA
+           PERFORM EXIBE-FS-MENSAGEM-PROCEDURE
+           OPEN OUTPUT ALUNOS2021
+       END-IF
+       MOVE ZEROS TO WS-FS-REPROVADOS
+       OPEN EXTEND ALUNOS2021-REPROVADOS
+       IF WS-FS-REPROVADOS EQUAL 35
+           MOVE WS-FS-REPROVADOS TO WS-FS-CONSULTA
+           PERFORM EXIBE-FS-MENSAGEM-PROCEDURE
+           OPEN OUTPUT ALUNOS2021-REPROVADOS
+       END-IF
+
+       ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+       MOVE "**HEADER**" TO CTRL-MARCADOR
+       MOVE WS-RUN-DATE  TO CTRL-DATA-EXEC
+       MOVE ZEROS        TO CTRL-QTDE-REG
+       MOVE ZEROS        TO CTRL-SOMA-MEDIAS
+       WRITE REG-ALUNOS2021-CTRL
 
 
 
@@ -75,30 +251,62 @@
            AT END MOVE 1 TO WS-FS-ALUNOS
 
            NOT AT END
+           IF WS-CKP-ULTIMO-RGM NOT EQUAL ZEROS
+              AND WS-RGM-ALUNO NOT GREATER THAN WS-CKP-ULTIMO-RGM
+               CONTINUE
+           ELSE
            ADD 1 TO WS-CONT
 
            DISPLAY "INSIRA A NOTA 1 DO(A) " WS-RGM-ALUNO
            " - " WS-NOME-ALUNO
 
            ACCEPT WS-NOTA1-ALUNO21
+           PERFORM UNTIL WS-NOTA1-ALUNO21 NOT GREATER THAN 10
+               DISPLAY "NOTA INVALIDA. INFORME UM VALOR DE 0 A 10"
+               ACCEPT WS-NOTA1-ALUNO21
+           END-PERFORM
 
            DISPLAY "INSIRA A NOTA 2 DO(A) " WS-NOME-ALUNO
            ACCEPT WS-NOTA2-ALUNO21
+           PERFORM UNTIL WS-NOTA2-ALUNO21 NOT GREATER THAN 10
+               DISPLAY "NOTA INVALIDA. INFORME UM VALOR DE 0 A 10"
+               ACCEPT WS-NOTA2-ALUNO21
+           END-PERFORM
 
-           COMPUTE WS-MEDIA-ALUNO21 =
-           (WS-NOTA1-ALUNO21 + WS-NOTA2-ALUNO21) / 2
+           DISPLAY "INSIRA A NOTA 3 DO(A) " WS-NOME-ALUNO
+           ACCEPT WS-NOTA3-ALUNO21
+           PERFORM UNTIL WS-NOTA3-ALUNO21 NOT GREATER THAN 10
+               DISPLAY "NOTA INVALIDA. INFORME UM VALOR DE 0 A 10"
+               ACCEPT WS-NOTA3-ALUNO21
+           END-PERFORM
 
+           DISPLAY "INSIRA O NUMERO DE FALTAS DO(A) " WS-NOME-ALUNO
+           ACCEPT WS-FALTAS-ALUNO21
 
-           IF WS-MEDIA-ALUNO21 IS >= 6
-                   MOVE "APROVADO" TO WS-STATUS-ALUNO21
+           COMPUTE WS-MEDIA-ALUNO21 ROUNDED =
+           (WS-NOTA1-ALUNO21 + WS-NOTA2-ALUNO21 + WS-NOTA3-ALUNO21) / 3
+
+
+           IF WS-FALTAS-ALUNO21 IS GREATER THAN WS-LIMITE-FALTAS
+                   MOVE "TRANCADO" TO WS-STATUS-ALUNO21
+                   ADD 1 TO WS-CONT-TRANCADO
            ELSE
+               IF WS-MEDIA-ALUNO21 IS >= 6
+                   MOVE "APROVADO" TO WS-STATUS-ALUNO21
+                   ADD 1 TO WS-CONT-APROVADO
+               ELSE
                    MOVE "REPROVADO" TO WS-STATUS-ALUNO21
+                   ADD 1 TO WS-CONT-REPROVADO
+               END-IF
            END-IF
 
-
-                       IF WS-FS-ALUNOS21 EQUAL TO 35 THEN
-                       OPEN OUTPUT ALUNOS2021
-                       END-IF
+           ADD WS-MEDIA-ALUNO21 TO WS-SOMA-MEDIAS
+           IF WS-MEDIA-ALUNO21 IS GREATER THAN WS-MAIOR-MEDIA
+               MOVE WS-MEDIA-ALUNO21 TO WS-MAIOR-MEDIA
+           END-IF
+           IF WS-MEDIA-ALUNO21 IS LESS THAN WS-MENOR-MEDIA
+               MOVE WS-MEDIA-ALUNO21 TO WS-MENOR-MEDIA
+           END-IF
 
 
                        IF WS-FS-ALUNOS21 EQUAL ZEROS
@@ -109,15 +317,24 @@
                             MOVE WS-NOME-ALUNO
                             TO NOME-ALUNO21
 
+                            MOVE WS-ANO-LETIVO
+                            TO ANO-ALUNO21
+
                             MOVE WS-NOTA1-ALUNO21
                             TO NOTA1-ALUNO21
 
                             MOVE WS-NOTA2-ALUNO21
                             TO NOTA2-ALUNO21
 
+                            MOVE WS-NOTA3-ALUNO21
+                            TO NOTA3-ALUNO21
+
                             MOVE WS-MEDIA-ALUNO21
                             TO MEDIA-ALUNO21
 
+                            MOVE WS-FALTAS-ALUNO21
+                            TO FALTAS-ALUNO21
+
                             MOVE WS-STATUS-ALUNO21
                             TO STATUS-ALUNO21
 
@@ -127,20 +344,75 @@
 
            WRITE REG-ALUNOS2021
 
+           MOVE "TAREFA_ALUNOS" TO WS-AUD-PROGRAMA
+           MOVE "GRAVACAO" TO WS-AUD-OPERACAO
+           MOVE WS-RGM-ALUNO TO WS-AUD-CHAVE
+           PERFORM GRAVA-AUDITORIA-PROCEDURE
+
+           IF WS-STATUS-ALUNO21 NOT EQUAL "APROVADO"
+               MOVE WS-RGM-ALUNO     TO RGM-ALUNO21R
+               MOVE WS-NOME-ALUNO    TO NOME-ALUNO21R
+               MOVE WS-ANO-LETIVO    TO ANO-ALUNO21R
+               MOVE WS-NOTA1-ALUNO21 TO NOTA1-ALUNO21R
+               MOVE WS-NOTA2-ALUNO21 TO NOTA2-ALUNO21R
+               MOVE WS-NOTA3-ALUNO21 TO NOTA3-ALUNO21R
+               MOVE WS-MEDIA-ALUNO21 TO MEDIA-ALUNO21R
+               MOVE WS-FALTAS-ALUNO21 TO FALTAS-ALUNO21R
+               MOVE WS-STATUS-ALUNO21 TO STATUS-ALUNO21R
+               WRITE REG-ALUNOS2021-REPROVADOS
+           END-IF
+
+           MOVE WS-RGM-ALUNO TO WS-CKP-ULTIMO-RGM
+           MOVE WS-CKP-ULTIMO-RGM TO CKP-ULTIMO-RGM
+           OPEN OUTPUT CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT
+
+           END-IF
            END-READ
-       END-PERFORM.
+       END-PERFORM
 
 
+           MOVE "**TRAILER*" TO CTRL-MARCADOR
+           MOVE WS-RUN-DATE  TO CTRL-DATA-EXEC
+           MOVE WS-CONT      TO CTRL-QTDE-REG
+           MOVE WS-SOMA-MEDIAS TO CTRL-SOMA-MEDIAS
+           WRITE REG-ALUNOS2021-CTRL
+
            CLOSE ALUNOS
            CLOSE ALUNOS2021
+           CLOSE ALUNOS2021-REPROVADOS
+
+           OPEN OUTPUT CHECKPOINT
+           CLOSE CHECKPOINT
+           MOVE ZEROS TO WS-CKP-ULTIMO-RGM
 
            DISPLAY " "
            DISPLAY " "
 
            DISPLAY "OK. TOTAL DE REGISTROS GRAVADOS ---> " WS-CONT
 
+           DISPLAY "TOTAL DE APROVADOS  ---> " WS-CONT-APROVADO
+           DISPLAY "TOTAL DE REPROVADOS ---> " WS-CONT-REPROVADO
+           DISPLAY "TOTAL DE TRANCADOS  ---> " WS-CONT-TRANCADO
+
+           IF WS-CONT IS GREATER THAN ZEROS
+               COMPUTE WS-MEDIA-TURMA ROUNDED = WS-SOMA-MEDIAS / WS-CONT
+               DISPLAY " "
+               DISPLAY "----- ESTATISTICAS DA TURMA (LOTE ATUAL) -----"
+               DISPLAY "MEDIA DA TURMA  ---> " WS-MEDIA-TURMA
+               DISPLAY "MAIOR MEDIA     ---> " WS-MAIOR-MEDIA
+               DISPLAY "MENOR MEDIA     ---> " WS-MENOR-MEDIA
+           END-IF
+
            DISPLAY " "
            DISPLAY " "
+           END-IF.
+
+           IF WS-CONSULTA-OPC NOT EQUAL "S"
+               OPEN OUTPUT RELATORIO
+               PERFORM IMPRIME-CABECALHO-RELATORIO
+           END-IF
 
            OPEN INPUT ALUNOS2021
            PERFORM UNTIL WS-FS-ALUNOS21 EQUAL 1
@@ -150,17 +422,254 @@
            AT END MOVE 1 TO WS-FS-ALUNOS21
 
            NOT AT END
-           DISPLAY "RGM: " RGM-ALUNO21
-           " | NOME: " NOME-ALUNO21
-           " | NOTA 1: " NOTA1-ALUNO21
-           " | NOTA 2: " NOTA2-ALUNO21
-           " | MEDIA:  " MEDIA-ALUNO21
-           " | STATUS: " STATUS-ALUNO21
+           IF WS-CTRL-MARCADOR EQUAL "**HEADER**"
+               IF WS-CONSULTA-OPC NOT EQUAL "S"
+               DISPLAY "===== INICIO DE LOTE - DATA "
+               WS-CTRL-DATA-EXEC " ====="
+               END-IF
+           ELSE IF WS-CTRL-MARCADOR EQUAL "**TRAILER*"
+               IF WS-CONSULTA-OPC NOT EQUAL "S"
+               DISPLAY "===== FIM DE LOTE - DATA "
+               WS-CTRL-DATA-EXEC " - " WS-CTRL-QTDE-REG
+               " REGISTROS - SOMA MEDIAS " WS-CTRL-SOMA-MEDIAS
+               " ====="
+               END-IF
+           ELSE IF WS-CONSULTA-OPC EQUAL "S"
+               IF RGM-ALUNO21 EQUAL WS-CONSULTA-RGM
+                   MOVE "S" TO WS-CONSULTA-ACHOU
+                   DISPLAY "RGM: " RGM-ALUNO21
+                   " | NOME: " NOME-ALUNO21
+                   " | ANO: " ANO-ALUNO21
+                   " | NOTA 1: " NOTA1-ALUNO21
+                   " | NOTA 2: " NOTA2-ALUNO21
+                   " | NOTA 3: " NOTA3-ALUNO21
+                   " | MEDIA:  " MEDIA-ALUNO21
+                   " | FALTAS: " FALTAS-ALUNO21
+                   " | STATUS: " STATUS-ALUNO21
+               END-IF
+           ELSE
+               IF WS-REL-LINHAS-PAG IS EQUAL TO 20
+                   PERFORM IMPRIME-CABECALHO-RELATORIO
+               END-IF
+
+               MOVE RGM-ALUNO21   TO WS-REL-RGM-ED
+               MOVE NOTA1-ALUNO21 TO WS-REL-NOTA1-ED
+               MOVE NOTA2-ALUNO21 TO WS-REL-NOTA2-ED
+               MOVE NOTA3-ALUNO21 TO WS-REL-NOTA3-ED
+               MOVE MEDIA-ALUNO21 TO WS-REL-MEDIA-ED
+
+               MOVE SPACES TO WS-LINHA-RELATORIO
+               STRING WS-REL-RGM-ED   " "
+                      NOME-ALUNO21    " "
+                      WS-REL-NOTA1-ED " "
+                      WS-REL-NOTA2-ED " "
+                      WS-REL-NOTA3-ED " "
+                      WS-REL-MEDIA-ED " "
+                      STATUS-ALUNO21
+                   DELIMITED BY SIZE INTO WS-LINHA-RELATORIO
+
+               WRITE REG-RELATORIO FROM WS-LINHA-RELATORIO
+               ADD 1 TO WS-REL-CONT
+               ADD 1 TO WS-REL-LINHAS-PAG
+           END-IF
 
            END-PERFORM
 
+           IF WS-CONSULTA-OPC IS EQUAL TO "S"
+               IF WS-CONSULTA-ACHOU IS NOT EQUAL TO "S"
+                   DISPLAY "RGM " WS-CONSULTA-RGM " NAO ENCONTRADO"
+               END-IF
+           ELSE
+               MOVE SPACES TO WS-LINHA-RELATORIO
+               STRING "TOTAL DE ALUNOS NO BOLETIM: " WS-REL-CONT
+                   DELIMITED BY SIZE INTO WS-LINHA-RELATORIO
+               WRITE REG-RELATORIO FROM WS-LINHA-RELATORIO
+               CLOSE RELATORIO
+               DISPLAY "BOLETIM IMPRESSO GRAVADO EM " WS-ARQ-RELATORIO
+           END-IF
+
            CLOSE ALUNOS2021
 
 
-           STOP RUN.
+           GOBACK.
+
+       IMPRIME-CABECALHO-RELATORIO.
+           ADD 1 TO WS-REL-PAGINA
+           MOVE ZEROS TO WS-REL-LINHAS-PAG
+
+           MOVE SPACES TO WS-LINHA-RELATORIO
+           STRING "BOLETIM DE NOTAS - ANO LETIVO " WS-ANO-LETIVO
+               " - PAGINA " WS-REL-PAGINA
+               DELIMITED BY SIZE INTO WS-LINHA-RELATORIO
+           WRITE REG-RELATORIO FROM WS-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-LINHA-RELATORIO
+           WRITE REG-RELATORIO FROM WS-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-LINHA-RELATORIO
+           STRING "RGM   " "NOME                 "
+               "NOTA1 " "NOTA2 " "NOTA3 " "MEDIA " "STATUS"
+               DELIMITED BY SIZE INTO WS-LINHA-RELATORIO
+           WRITE REG-RELATORIO FROM WS-LINHA-RELATORIO
+           .
+
+       CORRECAO-RGM-PROCEDURE.
+           DISPLAY "INFORME O ANO LETIVO (EX: 2021): "
+           ACCEPT WS-ANO-LETIVO
+
+           DISPLAY "INFORME O LIMITE DE FALTAS DO LOTE ORIGINAL "
+               "(EX: 20): "
+           ACCEPT WS-LIMITE-FALTAS
+
+           STRING "C:/PROGRAMA/alunos" WS-ANO-LETIVO ".txt"
+               DELIMITED BY SIZE INTO WS-ARQ-ALUNOS2021
+           STRING "C:/PROGRAMA/alunos" WS-ANO-LETIVO "-corr.txt"
+               DELIMITED BY SIZE INTO WS-ARQ-ALUNOS2021-CORR
+           STRING "C:/PROGRAMA/alunos" WS-ANO-LETIVO "-reprovados.txt"
+               DELIMITED BY SIZE INTO WS-ARQ-REPROVADOS
+           STRING "C:/PROGRAMA/alunos" WS-ANO-LETIVO
+               "-reprovados-corr.txt"
+               DELIMITED BY SIZE INTO WS-ARQ-REPROVADOS-CORR
+
+           DISPLAY "INFORME O RGM A CORRIGIR: "
+           ACCEPT WS-CORRECAO-RGM
+
+           DISPLAY "INFORME A NOVA NOTA 1: "
+           ACCEPT WS-CORR-NOTA1
+           PERFORM UNTIL WS-CORR-NOTA1 NOT GREATER THAN 10
+               DISPLAY "NOTA INVALIDA. INFORME UM VALOR DE 0 A 10"
+               ACCEPT WS-CORR-NOTA1
+           END-PERFORM
+
+           DISPLAY "INFORME A NOVA NOTA 2: "
+           ACCEPT WS-CORR-NOTA2
+           PERFORM UNTIL WS-CORR-NOTA2 NOT GREATER THAN 10
+               DISPLAY "NOTA INVALIDA. INFORME UM VALOR DE 0 A 10"
+               ACCEPT WS-CORR-NOTA2
+           END-PERFORM
+
+           DISPLAY "INFORME A NOVA NOTA 3: "
+           ACCEPT WS-CORR-NOTA3
+           PERFORM UNTIL WS-CORR-NOTA3 NOT GREATER THAN 10
+               DISPLAY "NOTA INVALIDA. INFORME UM VALOR DE 0 A 10"
+               ACCEPT WS-CORR-NOTA3
+           END-PERFORM
+
+           COMPUTE WS-CORR-MEDIA ROUNDED =
+               (WS-CORR-NOTA1 + WS-CORR-NOTA2 + WS-CORR-NOTA3) / 3
+
+           OPEN INPUT ALUNOS2021
+           IF WS-FS-ALUNOS21 NOT EQUAL ZEROS
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE NOTAS DO ANO"
+               GOBACK
+           END-IF
+           OPEN OUTPUT ALUNOS2021-CORR
+           OPEN OUTPUT ALUNOS2021-REPROVADOS-CORR
+
+           PERFORM UNTIL WS-FS-ALUNOS21 EQUAL 10
+               READ ALUNOS2021 INTO WS-ALUNOS21
+                   AT END
+                   MOVE 10 TO WS-FS-ALUNOS21
+                   NOT AT END
+                   PERFORM ATUALIZA-LINHA-CORRECAO-PROCEDURE
+               END-READ
+           END-PERFORM
+
+           CLOSE ALUNOS2021
+           CLOSE ALUNOS2021-CORR
+           CLOSE ALUNOS2021-REPROVADOS-CORR
+
+           IF WS-CORRECAO-ACHOU-GERAL NOT EQUAL "S"
+               DISPLAY "RGM " WS-CORRECAO-RGM
+                   " NAO ENCONTRADO - NADA ALTERADO"
+           ELSE
+               OPEN OUTPUT ALUNOS2021
+               OPEN INPUT ALUNOS2021-CORR
+               PERFORM UNTIL WS-FS-ALUNOS21-CORR EQUAL 10
+                   READ ALUNOS2021-CORR INTO WS-ALUNOS21
+                       AT END
+                       MOVE 10 TO WS-FS-ALUNOS21-CORR
+                       NOT AT END
+                       WRITE REG-ALUNOS2021 FROM WS-ALUNOS21
+                   END-READ
+               END-PERFORM
+               CLOSE ALUNOS2021
+               CLOSE ALUNOS2021-CORR
+
+               OPEN OUTPUT ALUNOS2021-REPROVADOS
+               OPEN INPUT ALUNOS2021-REPROVADOS-CORR
+               PERFORM UNTIL WS-FS-REPROVADOS-CORR EQUAL 10
+                   READ ALUNOS2021-REPROVADOS-CORR
+                       INTO REG-ALUNOS2021-REPROVADOS
+                       AT END
+                       MOVE 10 TO WS-FS-REPROVADOS-CORR
+                       NOT AT END
+                       WRITE REG-ALUNOS2021-REPROVADOS
+                   END-READ
+               END-PERFORM
+               CLOSE ALUNOS2021-REPROVADOS
+               CLOSE ALUNOS2021-REPROVADOS-CORR
+
+               MOVE "TAREFA_ALUNOS" TO WS-AUD-PROGRAMA
+               MOVE "CORRECAO" TO WS-AUD-OPERACAO
+               MOVE WS-CORRECAO-RGM TO WS-AUD-CHAVE
+               PERFORM GRAVA-AUDITORIA-PROCEDURE
+
+               DISPLAY "REGISTRO DO RGM " WS-CORRECAO-RGM
+                   " ATUALIZADO COM SUCESSO"
+           END-IF.
+
+       ATUALIZA-LINHA-CORRECAO-PROCEDURE.
+           IF WS-CTRL-MARCADOR EQUAL "**HEADER**"
+               CONTINUE
+           ELSE IF WS-CTRL-MARCADOR EQUAL "**TRAILER*"
+               IF WS-CORRECAO-ACHOU EQUAL "S"
+                   COMPUTE WS-CTRL-SOMA-MEDIAS =
+                       WS-CTRL-SOMA-MEDIAS - WS-CORR-MEDIA-ANTIGA
+                       + WS-CORR-MEDIA
+                   MOVE "N" TO WS-CORRECAO-ACHOU
+               END-IF
+           ELSE
+               IF WS-RGM-ALUNO21 EQUAL WS-CORRECAO-RGM
+                   MOVE WS-MEDIA-ALUNO21 TO WS-CORR-MEDIA-ANTIGA
+                   MOVE WS-CORR-NOTA1  TO WS-NOTA1-ALUNO21
+                   MOVE WS-CORR-NOTA2  TO WS-NOTA2-ALUNO21
+                   MOVE WS-CORR-NOTA3  TO WS-NOTA3-ALUNO21
+                   MOVE WS-CORR-MEDIA  TO WS-MEDIA-ALUNO21
+
+                   IF WS-FALTAS-ALUNO21 IS GREATER THAN WS-LIMITE-FALTAS
+                       MOVE "TRANCADO" TO WS-CORR-STATUS
+                   ELSE
+                       IF WS-CORR-MEDIA IS >= 6
+                           MOVE "APROVADO" TO WS-CORR-STATUS
+                       ELSE
+                           MOVE "REPROVADO" TO WS-CORR-STATUS
+                       END-IF
+                   END-IF
+
+                   MOVE WS-CORR-STATUS TO WS-STATUS-ALUNO21
+                   MOVE "S" TO WS-CORRECAO-ACHOU
+                   MOVE "S" TO WS-CORRECAO-ACHOU-GERAL
+               END-IF
+
+               IF WS-STATUS-ALUNO21 NOT EQUAL "APROVADO"
+                   MOVE WS-RGM-ALUNO21    TO RGM-ALUNO21R
+                   MOVE WS-NOME-ALUNO21   TO NOME-ALUNO21R
+                   MOVE WS-ANO-ALUNO21    TO ANO-ALUNO21R
+                   MOVE WS-NOTA1-ALUNO21  TO NOTA1-ALUNO21R
+                   MOVE WS-NOTA2-ALUNO21  TO NOTA2-ALUNO21R
+                   MOVE WS-NOTA3-ALUNO21  TO NOTA3-ALUNO21R
+                   MOVE WS-MEDIA-ALUNO21  TO MEDIA-ALUNO21R
+                   MOVE WS-FALTAS-ALUNO21 TO FALTAS-ALUNO21R
+                   MOVE WS-STATUS-ALUNO21 TO STATUS-ALUNO21R
+                   WRITE REG-ALUNOS2021-REPROVADOS-CORR
+                       FROM REG-ALUNOS2021-REPROVADOS
+               END-IF
+           END-IF
+
+           WRITE REG-ALUNOS2021-CORR FROM WS-ALUNOS21.
+
+       COPY AUDITPRC.
+       COPY FSMSGPRC.
+
        END PROGRAM TAREFA_ALUNOS.
