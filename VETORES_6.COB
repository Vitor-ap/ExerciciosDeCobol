@@ -6,8 +6,20 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCICIO-5.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULTIPLICACAO ASSIGN TO
+                   'C:/PROGRAMA/exercicio5-multiplicacao.txt'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-MULT.
+
        DATA DIVISION.
        FILE SECTION.
+           FD MULTIPLICACAO.
+       01 REG-MULTIPLICACAO         PIC X(080).
+
        WORKING-STORAGE SECTION.
        01 WS-VETORES.
            03 WS-VETOR-A           PIC  9(3) OCCURS 10.
@@ -17,6 +29,9 @@
            03 WS-X                 PIC 9(4) VALUE 0.
            03 WS-CONTADOR          PIC 9(2) VALUE 1.
 
+       01 WS-FS-MULT               PIC 99.
+       01 WS-LINHA-MULT            PIC X(080) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM UNTIL WS-CONTADOR IS EQUAL TO 11
@@ -29,17 +44,32 @@
            " OS DADOS DO VETOR "
            ACCEPT WS-X
 
+           MOVE ZEROS TO WS-FS-MULT
+           OPEN EXTEND MULTIPLICACAO
+           IF WS-FS-MULT EQUAL 35
+               OPEN OUTPUT MULTIPLICACAO
+           END-IF
+
            DISPLAY "VETOR MULTIPLICADO..."
            MOVE 1  TO WS-CONTADOR
            PERFORM UNTIL WS-CONTADOR IS EQUAL TO 11
            COMPUTE WS-VETOR-M(WS-CONTADOR) = WS-VETOR-A(WS-CONTADOR) *
            WS-X
            DISPLAY "POSICAO " WS-CONTADOR ": " WS-VETOR-M(WS-CONTADOR)
+
+           MOVE SPACES TO WS-LINHA-MULT
+           STRING "POSICAO " WS-CONTADOR
+               " VALOR " WS-VETOR-A(WS-CONTADOR)
+               " X " WS-X
+               " RESULTADO " WS-VETOR-M(WS-CONTADOR)
+               DELIMITED BY SIZE INTO WS-LINHA-MULT
+           WRITE REG-MULTIPLICACAO FROM WS-LINHA-MULT
+
            ADD 1 TO WS-CONTADOR
 
            END-PERFORM
 
-
+           CLOSE MULTIPLICACAO
 
             STOP RUN.
        END PROGRAM EXERCICIO-5.
