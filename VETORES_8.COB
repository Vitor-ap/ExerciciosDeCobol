@@ -10,11 +10,11 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 WS-VETORES.
-           03 WS-VETOR PIC 9(3) OCCURS 20 TIMES.
+           03 WS-VETOR PIC S9(3) OCCURS 20 TIMES.
        01 WS-CONTROLLER.
            03 WS-CONTROLE PIC 9(2) VALUE 1.
            03 WS-POSICAO  PIC 9(2) VALUE 0.
-           03 WS-MENOR    PIC 9(3) VALUE 0.
+           03 WS-MENOR    PIC S9(3) VALUE 999.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -23,12 +23,7 @@
            DISPLAY "INFORME O PROXIMO NUMERO"
 
            ACCEPT WS-VETOR(WS-CONTROLE)
-               IF WS-VETOR(WS-CONTROLE) IS LESS THAN ZERO THEN
-                   DISPLAY "NUMERO INVALIDO, TENTE NOVAMENTE"
-                   ACCEPT WS-VETOR(WS-CONTROLE)
-               END-IF
-           IF WS-VETOR(WS-CONTROLE) IS LESS THAN
-               WS-VETOR(WS-CONTROLE - 1)
+           IF WS-VETOR(WS-CONTROLE) IS LESS THAN WS-MENOR
 
                MOVE WS-VETOR(WS-CONTROLE) TO WS-MENOR
 
