@@ -0,0 +1,2 @@
+       FD AUDITORIA.
+       01 REG-AUDITORIA                PIC X(080).
