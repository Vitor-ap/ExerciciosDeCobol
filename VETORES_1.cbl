@@ -6,37 +6,76 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCICIO-2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  HISTORICO-MEDIAS ASSIGN TO
+                   'C:/PROGRAMA/exercicio2-historico.txt'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-HISTORICO.
+
        DATA DIVISION.
        FILE SECTION.
+
+           FD HISTORICO-MEDIAS.
+       01 REG-HISTORICO-MEDIAS.
+           03  HIST-DATA-EXEC       PIC 9(008).
+           03  HIST-QTDE-ALUNOS     PIC 9(002).
+           03  HIST-MEDIA-TURMA     PIC 9(003)V99.
+
        WORKING-STORAGE SECTION.
+        01 WS-FS-HISTORICO PIC 99.
+        01 WS-RUN-DATE     PIC 9(008) VALUE ZEROS.
+
+        01 WS-QTDE-ALUNOS PIC 9(2) VALUE 20.
+
         01 WS-NOTA.
-           03 WS-NOTATURMA PIC 9(2)V99 OCCURS 20 TIMES.
+           03 WS-NOTATURMA PIC 9(2)V99 OCCURS 1 TO 50 TIMES
+               DEPENDING ON WS-QTDE-ALUNOS.
 
         01 WS-NOTAS.
             03 WS-MEDIA                PIC 9(3)V99.
             03 WS-SOMA                 PIC 9(3)V99.
             03 WS-NOTASACIMADAMEDIA    PIC 9(2).
+            03 WS-MAIOR-NOTA           PIC 9(2)V99 VALUE ZEROS.
+            03 WS-MENOR-NOTA           PIC 9(2)V99 VALUE 99.99.
 
         01 WS-CONTADOR PIC 9(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           DISPLAY "INFORME A QUANTIDADE DE ALUNOS DA TURMA (MAX 50): "
+           ACCEPT WS-QTDE-ALUNOS
+           PERFORM UNTIL WS-QTDE-ALUNOS >= 1 AND WS-QTDE-ALUNOS <= 50
+               DISPLAY "QUANTIDADE INVALIDA. INFORME UM VALOR DE 1 A 50"
+               ACCEPT WS-QTDE-ALUNOS
+           END-PERFORM
+
            MOVE 1 TO WS-CONTADOR
 
-           PERFORM UNTIL WS-CONTADOR EQUAL 21
+           PERFORM UNTIL WS-CONTADOR > WS-QTDE-ALUNOS
            DISPLAY "INSIRA A NOTA DO ALUNO " WS-CONTADOR
 
            ACCEPT WS-NOTATURMA(WS-CONTADOR)
            ADD WS-NOTATURMA(WS-CONTADOR) TO WS-SOMA
+
+           IF WS-NOTATURMA(WS-CONTADOR) > WS-MAIOR-NOTA
+               MOVE WS-NOTATURMA(WS-CONTADOR) TO WS-MAIOR-NOTA
+           END-IF
+           IF WS-NOTATURMA(WS-CONTADOR) < WS-MENOR-NOTA
+               MOVE WS-NOTATURMA(WS-CONTADOR) TO WS-MENOR-NOTA
+           END-IF
+
            ADD 1 TO WS-CONTADOR
            END-PERFORM
 
-           COMPUTE WS-MEDIA = WS-SOMA / 20
+           COMPUTE WS-MEDIA = WS-SOMA / WS-QTDE-ALUNOS
 
            MOVE 1 TO WS-CONTADOR
 
-           PERFORM UNTIL WS-CONTADOR EQUAL 21
+           PERFORM UNTIL WS-CONTADOR > WS-QTDE-ALUNOS
                IF WS-NOTATURMA(WS-CONTADOR) > WS-MEDIA
                    ADD 1 TO WS-NOTASACIMADAMEDIA
                END-IF
@@ -51,6 +90,23 @@
 
            DISPLAY "QTDE ALUNOS ACIMA DA MEDIA" WS-NOTASACIMADAMEDIA
 
+           DISPLAY "MAIOR NOTA DA TURMA: " WS-MAIOR-NOTA
+
+           DISPLAY "MENOR NOTA DA TURMA: " WS-MENOR-NOTA
+
+           MOVE ZEROS TO WS-FS-HISTORICO
+           OPEN EXTEND HISTORICO-MEDIAS
+           IF WS-FS-HISTORICO EQUAL 35
+               OPEN OUTPUT HISTORICO-MEDIAS
+           END-IF
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE     TO HIST-DATA-EXEC
+           MOVE WS-QTDE-ALUNOS  TO HIST-QTDE-ALUNOS
+           MOVE WS-MEDIA        TO HIST-MEDIA-TURMA
+           WRITE REG-HISTORICO-MEDIAS
+
+           CLOSE HISTORICO-MEDIAS
 
             STOP RUN.
        END PROGRAM EXERCICIO-2.
