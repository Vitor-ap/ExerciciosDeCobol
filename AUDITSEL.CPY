@@ -0,0 +1,5 @@
+       SELECT  AUDITORIA ASSIGN TO
+               'C:/PROGRAMA/auditoria.txt'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-AUDITORIA.
