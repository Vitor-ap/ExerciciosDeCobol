@@ -0,0 +1 @@
+       01 WS-FS-CONSULTA            PIC 99.
