@@ -0,0 +1,4 @@
+       SELECT  ALUNOS2021 ASSIGN TO WS-ARQ-ALUNOS2021
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-ALUNOS21.
