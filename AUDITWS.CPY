@@ -0,0 +1,7 @@
+       01 WS-FS-AUDITORIA           PIC 99.
+       01 WS-AUD-DATA               PIC 9(008) VALUE ZEROS.
+       01 WS-AUD-HORA               PIC 9(008) VALUE ZEROS.
+       01 WS-AUD-PROGRAMA           PIC X(015) VALUE SPACES.
+       01 WS-AUD-OPERACAO           PIC X(010) VALUE SPACES.
+       01 WS-AUD-CHAVE              PIC X(020) VALUE SPACES.
+       01 WS-LINHA-AUDITORIA        PIC X(080) VALUE SPACES.
