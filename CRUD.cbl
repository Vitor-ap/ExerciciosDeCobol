@@ -9,26 +9,33 @@
        SELECT CLIENTES ASSIGN TO
                'C:\COBOL ATIV LOJA\clientes.txt'
            ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM
+           ACCESS IS DYNAMIC
            RECORD KEY IS CODIGO-CLIENTE
-           FILE STATUS IS WS-FS.
+           FILE STATUS IS WS-FS-CLIENTES.
 
 
        SELECT PRODUTOS ASSIGN TO
                'C:\COBOL ATIV LOJA\produtos.txt'
            ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM
+           ACCESS IS DYNAMIC
            RECORD KEY IS CODIGO-PRODUTO
-           FILE STATUS IS WS-FS.
+           FILE STATUS IS WS-FS-PRODUTOS.
 
 
        SELECT PEDIDOS ASSIGN TO
                'C:\COBOL ATIV LOJA\pedidos-vendas.txt'
            ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM
+           ACCESS IS DYNAMIC
            RECORD KEY IS CODIGO-PEDIDO
-           FILE STATUS IS WS-FS.
+           FILE STATUS IS WS-FS-PEDIDOS.
 
+       SELECT CLIENTES-LOTE ASSIGN TO
+               'C:\COBOL ATIV LOJA\clientes-lote.txt'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-LOTE-CLIENTES.
+
+       COPY AUDITSEL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -46,27 +53,65 @@
            03 CODIGO-PRODUTO       PIC 9(03).
            03 PRODUTO              PIC X(25).
            03 PRECO                PIC 9(06)V99.
+           03 ESTOQUE              PIC 9(05).
+
+       FD CLIENTES-LOTE.
+       01 REG-CLIENTES-LOTE.
+           03 LOTE-CODIGO-CLIENTE   PIC 9(03).
+           03 LOTE-NOME             PIC X(25).
+           03 LOTE-RG               PIC X(15).
+           03 LOTE-TELEFONE         PIC X(13).
 
        FD PEDIDOS.
        01 REG-PEDIDO.
            03 CODIGO-PEDIDO                PIC 9(03).
+           03 PV-NUM-NOTA-FISCAL           PIC 9(06).
            03 PV-CODIGO-CLIENTE            PIC 9(03).
            03 PV-NOME                      PIC X(25).
            03 PV-RG                        PIC X(15).
            03 PV-TELEFONE                  PIC X(13).
-           03 PV-CODIGO-PRODUTO            PIC 9(03).
-           03 PV-PRODUTO                   PIC X(25).
-           03 PV-PRECO                     PIC 9(06)V99.
-           03 PV-QTDE                      PIC 9(03).
+           03 PV-QTDE-ITENS                PIC 9(02).
+           03 PV-ITENS OCCURS 10 TIMES.
+               05 PV-CODIGO-PRODUTO        PIC 9(03).
+               05 PV-PRODUTO                PIC X(25).
+               05 PV-PRECO                  PIC 9(06)V99.
+               05 PV-QTDE                   PIC 9(03).
+               05 PV-DESCONTO               PIC 9(02)V99.
            03 PV-VALOR-TOTAL               PIC 9(09)V99.
+           03 PV-STATUS                    PIC X(09).
+
+       COPY AUDITFD.
 
        WORKING-STORAGE SECTION.
-       77 WS-FS            PIC 99.
+       77 WS-FS-CLIENTES  PIC 99.
+       77 WS-FS-PRODUTOS  PIC 99.
+       77 WS-FS-PEDIDOS   PIC 99.
        77 WS-ALTERA        PIC X VALUE SPACES.
        77 WS-EXCLUI        PIC X VALUE SPACES.
        77 WS-OPC           PIC X(1).
-
-
+       77 WS-ESTOQUE-OK    PIC X VALUE 'S'.
+       77 WS-PEDIDO-ENCONTRADO PIC X VALUE 'N'.
+       77 WS-MAIS-ITENS    PIC X VALUE 'S'.
+       77 WS-IDX-ITEM      PIC 9(02).
+       77 WS-VALOR-ITEM    PIC 9(09)V99.
+       77 WS-OPERADOR-ID           PIC X(05).
+       77 WS-OPERADOR-SENHA        PIC X(08).
+       77 WS-SENHA-OK              PIC X VALUE 'N'.
+       77 WS-OPERADOR-ID-VALIDO    PIC X(05) VALUE 'ADMIN'.
+       77 WS-OPERADOR-SENHA-VALIDA PIC X(08) VALUE 'SENHA123'.
+       77 WS-BUSCA-TEXTO           PIC X(25).
+       77 WS-BUSCA-ESPACOS         PIC 9(02).
+       77 WS-BUSCA-LEN             PIC 9(02).
+       77 WS-BUSCA-QTDE            PIC 9(03).
+       77 WS-BUSCA-ACHOU           PIC X VALUE 'N'.
+       77 WS-TENT-INVALIDAS        PIC 9(02) VALUE ZEROS.
+       77 WS-TENT-LIMITE           PIC 9(02) VALUE 3.
+       77 WS-MODO-CLIENTE          PIC X(01) VALUE 'I'.
+       77 WS-FS-LOTE-CLIENTES      PIC 99.
+       77 WS-QTDE-LOTE-CLIENTES    PIC 9(05) VALUE ZEROS.
+
+       COPY AUDITWS.
+       COPY FSMSGWS.
 
        01 WS-CLIENTE.
            03 WS-CODIGO-CLIENTE     PIC 9(03).
@@ -78,24 +123,34 @@
            03 WS-CODIGO-PRODUTO       PIC 9(03).
            03 WS-PRODUTO              PIC X(25).
            03 WS-PRECO                PIC 9(06)V99.
+           03 WS-ESTOQUE              PIC 9(05).
 
 
        01 WS-PEDIDOS.
            03 WS-CODIGO-PEDIDO                PIC 9(03).
+           03 WS-PV-NUM-NOTA-FISCAL           PIC 9(06).
            03 WS-PV-CODIGO-CLIENTE            PIC 9(03).
            03 WS-PV-NOME                      PIC X(25).
            03 WS-PV-RG                        PIC X(15).
            03 WS-PV-TELEFONE                  PIC X(13).
-           03 WS-PV-CODIGO-PRODUTO            PIC 9(03).
-           03 WS-PV-PRODUTO                   PIC X(25).
-           03 WS-PV-PRECO                     PIC 9(06)V99.
-           03 WS-PV-QTDE                      PIC 9(03).
+           03 WS-PV-QTDE-ITENS                PIC 9(02).
+           03 WS-PV-ITENS OCCURS 10 TIMES.
+               05 WS-PV-CODIGO-PRODUTO        PIC 9(03).
+               05 WS-PV-PRODUTO                PIC X(25).
+               05 WS-PV-PRECO                  PIC 9(06)V99.
+               05 WS-PV-QTDE                   PIC 9(03).
+               05 WS-PV-DESCONTO               PIC 9(02)V99.
            03 WS-PV-VALOR-TOTAL               PIC 9(09)V99.
+           03 WS-PV-STATUS                     PIC X(09).
 
        PROCEDURE DIVISION.
 
        MENU-INICIAL-PROCEDURE.
 
+           MOVE ZEROS TO WS-TENT-INVALIDAS.
+
+       MENU-INICIAL-REPROMPT.
+
            DISPLAY '-----PROGRAMA CRUD EM COBOL -----'
 
             DISPLAY 'SELECIONE A OPCAO:'
@@ -106,11 +161,15 @@
 
             DISPLAY '3 - CADASTRO DE PEDIDO DE VENDAS'
 
+            DISPLAY '4 - LANCAMENTO DE NOTAS (TAREFA_ALUNOS)'
+
+            DISPLAY '5 - CALCULO DE NOTAS (PROGRAMA_EXNOTA)'
+
             DISPLAY '0 - ENCERRAR APLICACAO'
 
 
 
-            DISPLAY 'DIGITE A OPCAO: (1, 2 ou 3) ______'
+            DISPLAY 'DIGITE A OPCAO: (1 A 5) ______'
 
             ACCEPT WS-OPC
 
@@ -122,16 +181,53 @@
                         GO TO MENU-PRODUTOS-PROCEDURE
                         ELSE IF WS-OPC IS EQUAL TO 3
                             GO TO MENU-PEDIDOS-PROCEDURE
-                            ELSE
+                            ELSE IF WS-OPC IS EQUAL TO 4
+                                GO TO LANCA-TAREFA-ALUNOS
+                                ELSE IF WS-OPC IS EQUAL TO 5
+                                    GO TO LANCA-PROGRAMA-EXNOTA
+                                    ELSE
                                 DISPLAY 'OPCAO INVALIDA'
-                                GO TO MENU-INICIAL-PROCEDURE
+                                ADD 1 TO WS-TENT-INVALIDAS
+                                IF WS-TENT-INVALIDAS >= WS-TENT-LIMITE
+                                    DISPLAY 'MUITAS OPCOES INVALIDAS'
+                                    DISPLAY 'APLICACAO FINALIZADA!'
+                                    STOP RUN
+                                END-IF
+                                GO TO MENU-INICIAL-REPROMPT
                 END-IF
             END-PERFORM
                DISPLAY 'APLICACAO FINALIZADA!'
                STOP RUN.
 
+       LANCA-TAREFA-ALUNOS.
+           CALL 'TAREFA_ALUNOS'
+           GO TO MENU-INICIAL-PROCEDURE.
+
+       LANCA-PROGRAMA-EXNOTA.
+           CALL 'PROGRAMA_EXNOTA'
+           GO TO MENU-INICIAL-PROCEDURE.
+
+       AUTORIZA-EXCLUSAO-PROCEDURE.
+           MOVE 'N' TO WS-SENHA-OK
+           DISPLAY 'EXCLUSAO RESTRITA - AUTENTICACAO NECESSARIA'
+           DISPLAY 'INFORME O ID DO OPERADOR: '
+           ACCEPT WS-OPERADOR-ID
+           DISPLAY 'INFORME A SENHA DO OPERADOR: '
+           ACCEPT WS-OPERADOR-SENHA
+
+           IF WS-OPERADOR-ID EQUAL WS-OPERADOR-ID-VALIDO
+               AND WS-OPERADOR-SENHA EQUAL WS-OPERADOR-SENHA-VALIDA
+               MOVE 'S' TO WS-SENHA-OK
+           ELSE
+               MOVE 'N' TO WS-SENHA-OK
+               DISPLAY 'OPERADOR OU SENHA INVALIDOS - EXCLUSAO NEGADA'
+           END-IF.
+
        MENU-CLIENTES-PROCEDURE.
 
+           MOVE ZEROS TO WS-TENT-INVALIDAS.
+
+       MENU-CLIENTES-REPROMPT.
 
            DISPLAY ' '
            DISPLAY '---------MENU CLIENTES     -------------'
@@ -139,8 +235,9 @@
            DISPLAY 'A - ALTERACAO DE DADOS DOS CLIENTES'
            DISPLAY 'C - CONSULTAR DE DADOS DOS CLIENTES'
            DISPLAY 'E - EXCLUSAO DE DADOS DOS CLIENTES'
+           DISPLAY 'L - LISTAR TODOS OS CLIENTES'
            DISPLAY 'V - VOLTAR AO MENU PRINCIPAL'
-           DISPLAY 'DIGITE A OPCAO I,A,C OU E... OU V PARA VOLTAR'
+           DISPLAY 'DIGITE A OPCAO I,A,C,E OU L... OU V PARA VOLTAR'
 
 
            ACCEPT WS-OPC
@@ -156,9 +253,16 @@
                GO TO ALTERA-CLIENTES
                    ELSE IF WS-OPC IS EQUAL TO 'E'
                GO TO EXCLUI-CLIENTES
+                   ELSE IF WS-OPC IS EQUAL TO 'L'
+               GO TO LISTAR-CLIENTES
                ELSE
                    DISPLAY 'OPCAO INVALIDA'
-                   GO TO MENU-CLIENTES-PROCEDURE
+                   ADD 1 TO WS-TENT-INVALIDAS
+                   IF WS-TENT-INVALIDAS >= WS-TENT-LIMITE
+                       DISPLAY 'MUITAS OPCOES INVALIDAS'
+                       GO TO MENU-INICIAL-PROCEDURE
+                   END-IF
+                   GO TO MENU-CLIENTES-REPROMPT
                END-IF
 
             END-PERFORM
@@ -166,12 +270,19 @@
             GO TO MENU-INICIAL-PROCEDURE.
 
        INCLUIR-CLIENTES.
-           SET WS-FS      TO 0.
+           SET WS-FS-CLIENTES      TO 0.
             OPEN I-O CLIENTES
-            IF WS-FS EQUAL 35 THEN
+            IF WS-FS-CLIENTES EQUAL 35 THEN
+                MOVE WS-FS-CLIENTES TO WS-FS-CONSULTA
+                PERFORM EXIBE-FS-MENSAGEM-PROCEDURE
                 OPEN OUTPUT CLIENTES
             END-IF
-                IF WS-FS EQUAL ZEROS
+                IF WS-FS-CLIENTES EQUAL ZEROS
+                DISPLAY 'MODO DE INCLUSAO - (I)NDIVIDUAL OU (L)OTE: '
+                ACCEPT WS-MODO-CLIENTE
+                IF WS-MODO-CLIENTE EQUAL 'L'
+                    GO TO INCLUIR-CLIENTES-LOTE
+                END-IF
                 DISPLAY 'INFORME O CODIGO DO CLIENTE:'
                 ACCEPT CODIGO-CLIENTE
                 DISPLAY 'INFORME O NOME DO CLIENTE'
@@ -183,39 +294,131 @@
 
                 WRITE REG-CLIENTE
 
-                IF WS-FS NOT EQUAL ZEROS
+                IF WS-FS-CLIENTES NOT EQUAL ZEROS
                     DISPLAY 'ERRO - NÃO FOI POSSIVEL GRAVAR O REGISTRO'
-                    DISPLAY 'FILE STATUS: ' WS-FS
+                    MOVE WS-FS-CLIENTES TO WS-FS-CONSULTA
+                    PERFORM EXIBE-FS-MENSAGEM-PROCEDURE
                 ELSE
                     DISPLAY 'REGISTRO GRAVADO COM SUCESSO!'
+                    MOVE 'ATIV-CL-PRODT-VENDA' TO WS-AUD-PROGRAMA
+                    MOVE 'INCLUSAO' TO WS-AUD-OPERACAO
+                    MOVE CODIGO-CLIENTE TO WS-AUD-CHAVE
+                    PERFORM GRAVA-AUDITORIA-PROCEDURE
                 END-IF
              ELSE
                 DISPLAY 'ERRO AO CRIAR O ARQUIVO'
-                DISPLAY 'FILE STATUS: ' WS-FS
+                MOVE WS-FS-CLIENTES TO WS-FS-CONSULTA
+                PERFORM EXIBE-FS-MENSAGEM-PROCEDURE
              END-IF
              CLOSE CLIENTES
              GO TO MENU-CLIENTES-PROCEDURE.
 
+       INCLUIR-CLIENTES-LOTE.
+           MOVE ZEROS TO WS-FS-LOTE-CLIENTES
+           OPEN INPUT CLIENTES-LOTE
+           IF WS-FS-LOTE-CLIENTES NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE LOTE DE CLIENTES'
+               MOVE WS-FS-LOTE-CLIENTES TO WS-FS-CONSULTA
+               PERFORM EXIBE-FS-MENSAGEM-PROCEDURE
+               CLOSE CLIENTES
+               GO TO MENU-CLIENTES-PROCEDURE
+           END-IF
+
+           MOVE ZEROS TO WS-QTDE-LOTE-CLIENTES
+           PERFORM UNTIL WS-FS-LOTE-CLIENTES EQUAL 1
+               READ CLIENTES-LOTE
+                   AT END MOVE 1 TO WS-FS-LOTE-CLIENTES
+                   NOT AT END
+                       MOVE LOTE-CODIGO-CLIENTE TO CODIGO-CLIENTE
+                       MOVE LOTE-NOME           TO NOME
+                       MOVE LOTE-RG             TO RG
+                       MOVE LOTE-TELEFONE       TO TELEFONE
+
+                       WRITE REG-CLIENTE
+
+                       IF WS-FS-CLIENTES NOT EQUAL ZEROS
+                           MOVE WS-FS-CLIENTES TO WS-FS-CONSULTA
+                           PERFORM EXIBE-FS-MENSAGEM-PROCEDURE
+                       ELSE
+                           ADD 1 TO WS-QTDE-LOTE-CLIENTES
+                           MOVE 'ATIV-CL-PRODT-VENDA' TO WS-AUD-PROGRAMA
+                           MOVE 'INCLUSAO' TO WS-AUD-OPERACAO
+                           MOVE CODIGO-CLIENTE TO WS-AUD-CHAVE
+                           PERFORM GRAVA-AUDITORIA-PROCEDURE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CLIENTES-LOTE
+           DISPLAY 'CLIENTES INCLUIDOS EM LOTE: ' WS-QTDE-LOTE-CLIENTES
+           CLOSE CLIENTES
+           GO TO MENU-CLIENTES-PROCEDURE.
+
        LER-CLIENTES.
            OPEN I-O CLIENTES.
 
-            DISPLAY 'INFORME O CODIGO DO CLIENTE'
+            DISPLAY 'INFORME O CODIGO DO CLIENTE (0 PARA BUSCAR NOME)'
             ACCEPT CODIGO-CLIENTE
 
-            READ CLIENTES RECORD INTO WS-CLIENTE
-              KEY IS CODIGO-CLIENTE
+            IF CODIGO-CLIENTE EQUAL ZEROS
+                PERFORM BUSCA-NOME-CLIENTE-PROCEDURE
+            ELSE
+                READ CLIENTES RECORD INTO WS-CLIENTE
+                  KEY IS CODIGO-CLIENTE
                    INVALID KEY
                        DISPLAY 'CODIGO DO CLIENTE INVALIDO'
                    NOT INVALID KEY
-                       DISPLAY 'CODIGO DO CLIENTE: ' WS-CODIGO-CLIENTE
+                       DISPLAY 'CODIGO: ' WS-CODIGO-CLIENTE
                        DISPLAY 'NOME DO CLIENTE: ' WS-NOME
                        DISPLAY 'RG: ' WS-RG
                        DISPLAY 'TELEFONE: ' WS-TELEFONE
-            END-READ.
+                END-READ
+            END-IF.
 
             CLOSE CLIENTES
             GO TO MENU-CLIENTES-PROCEDURE.
 
+       BUSCA-NOME-CLIENTE-PROCEDURE.
+           DISPLAY 'INFORME PARTE DO NOME A PROCURAR: '
+           ACCEPT WS-BUSCA-TEXTO
+
+           MOVE ZEROS TO WS-BUSCA-ESPACOS
+           INSPECT WS-BUSCA-TEXTO TALLYING WS-BUSCA-ESPACOS
+               FOR TRAILING SPACES
+           COMPUTE WS-BUSCA-LEN = 25 - WS-BUSCA-ESPACOS
+
+           IF WS-BUSCA-LEN EQUAL ZEROS
+               DISPLAY 'INFORME AO MENOS UM CARACTERE PARA BUSCAR'
+           ELSE
+               MOVE 'N' TO WS-BUSCA-ACHOU
+               MOVE ZEROS TO CODIGO-CLIENTE
+               START CLIENTES KEY IS NOT LESS THAN CODIGO-CLIENTE
+                   INVALID KEY
+                       MOVE 10 TO WS-FS-CLIENTES
+               END-START
+
+               PERFORM UNTIL WS-FS-CLIENTES EQUAL 10
+                   READ CLIENTES NEXT RECORD INTO WS-CLIENTE
+                       AT END
+                           MOVE 10 TO WS-FS-CLIENTES
+                       NOT AT END
+                           MOVE ZEROS TO WS-BUSCA-QTDE
+                           INSPECT WS-NOME TALLYING WS-BUSCA-QTDE
+                               FOR ALL WS-BUSCA-TEXTO(1:WS-BUSCA-LEN)
+                           IF WS-BUSCA-QTDE GREATER THAN ZEROS
+                               MOVE 'S' TO WS-BUSCA-ACHOU
+                               DISPLAY 'CODIGO: ' WS-CODIGO-CLIENTE
+                                   ' | NOME: ' WS-NOME
+                                   ' | RG: ' WS-RG
+                                   ' | TELEFONE: ' WS-TELEFONE
+                   END-READ
+               END-PERFORM
+
+               IF WS-BUSCA-ACHOU NOT EQUAL 'S'
+                   DISPLAY 'NENHUM CLIENTE ENCONTRADO COM ESSE NOME'
+               END-IF
+           END-IF.
+
 
 
             ALTERA-CLIENTES.
@@ -247,6 +450,10 @@
                     DISPLAY 'REGISTRO ALTERADO'
                     REWRITE REG-CLIENTE
                     END-REWRITE
+                    MOVE 'ATIV-CL-PRODT-VENDA' TO WS-AUD-PROGRAMA
+                    MOVE 'ALTERACAO' TO WS-AUD-OPERACAO
+                    MOVE CODIGO-CLIENTE TO WS-AUD-CHAVE
+                    PERFORM GRAVA-AUDITORIA-PROCEDURE
                 END-IF
 
 
@@ -254,6 +461,11 @@
             GO TO MENU-CLIENTES-PROCEDURE.
 
        EXCLUI-CLIENTES.
+           PERFORM AUTORIZA-EXCLUSAO-PROCEDURE
+           IF WS-SENHA-OK NOT EQUAL 'S'
+               GO TO MENU-CLIENTES-PROCEDURE
+           END-IF
+
            OPEN I-O CLIENTES.
 
             DISPLAY 'INFORME O CODIGO DO CLIENTE'
@@ -270,18 +482,69 @@
             END-READ.
 
                 IF WS-EXCLUI IS EQUAL TO 'S'
-                    DELETE CLIENTES RECORD
-                    INVALID KEY DISPLAY 'CODIGO DO CLIENTE INVALIDO'
-                    NOT INVALID KEY DISPLAY 'REGISTRO DELETADO!'
-                    END-DELETE
-
+                    MOVE 'N' TO WS-PEDIDO-ENCONTRADO
+                    OPEN INPUT PEDIDOS
+                    PERFORM UNTIL WS-FS-PEDIDOS EQUAL 10
+                        READ PEDIDOS NEXT RECORD
+                            AT END
+                            MOVE 10 TO WS-FS-PEDIDOS
+                            NOT AT END
+                            IF PV-CODIGO-CLIENTE EQUAL CODIGO-CLIENTE
+                                AND PV-STATUS NOT EQUAL 'CANCELADO'
+                                MOVE 'S' TO WS-PEDIDO-ENCONTRADO
+                            END-IF
+                        END-READ
+                    END-PERFORM
+                    CLOSE PEDIDOS
+
+                    IF WS-PEDIDO-ENCONTRADO EQUAL 'S'
+                        DISPLAY 'CLIENTE POSSUI PEDIDOS EM ABERTO'
+                        DISPLAY 'EXCLUSAO NAO PERMITIDA'
+                    ELSE
+                        DELETE CLIENTES RECORD
+                        INVALID KEY DISPLAY 'CODIGO DO CLIENTE INVALIDO'
+                        NOT INVALID KEY
+                            DISPLAY 'REGISTRO DELETADO!'
+                            MOVE 'ATIV-CL-PRODT-VENDA'
+                                TO WS-AUD-PROGRAMA
+                            MOVE 'EXCLUSAO' TO WS-AUD-OPERACAO
+                            MOVE CODIGO-CLIENTE TO WS-AUD-CHAVE
+                            PERFORM GRAVA-AUDITORIA-PROCEDURE
+                        END-DELETE
+                    END-IF
                 END-IF
 
 
-            CLOSE PRODUTOS
+            CLOSE CLIENTES
             GO TO MENU-CLIENTES-PROCEDURE.
 
+       LISTAR-CLIENTES.
+           OPEN INPUT CLIENTES
+
+           IF WS-FS-CLIENTES EQUAL ZEROS
+               DISPLAY '----- RELACAO DE CLIENTES -----'
+               PERFORM UNTIL WS-FS-CLIENTES EQUAL 10
+                   READ CLIENTES NEXT RECORD INTO WS-CLIENTE
+                       AT END
+                       MOVE 10 TO WS-FS-CLIENTES
+                       NOT AT END
+                       DISPLAY WS-CODIGO-CLIENTE ' ' WS-NOME
+                           ' RG: ' WS-RG ' TELEFONE: ' WS-TELEFONE
+                   END-READ
+               END-PERFORM
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CLIENTES'
+               MOVE WS-FS-CLIENTES TO WS-FS-CONSULTA
+               PERFORM EXIBE-FS-MENSAGEM-PROCEDURE
+           END-IF
+
+           CLOSE CLIENTES
+           GO TO MENU-CLIENTES-PROCEDURE.
+
        MENU-PRODUTOS-PROCEDURE.
+           MOVE ZEROS TO WS-TENT-INVALIDAS.
+
+       MENU-PRODUTOS-REPROMPT.
            DISPLAY ' '
            DISPLAY '---------MENU PRODUTOS -------------'
            DISPLAY 'I - INCLUSAO DE DADOS DOS PRODUTOS'
@@ -306,7 +569,12 @@
                GO TO EXCLUI-PRODUTOS
                ELSE
                DISPLAY 'OPCAO INVALIDA'
-               GO TO MENU-PRODUTOS-PROCEDURE
+               ADD 1 TO WS-TENT-INVALIDAS
+               IF WS-TENT-INVALIDAS >= WS-TENT-LIMITE
+                   DISPLAY 'MUITAS OPCOES INVALIDAS'
+                   GO TO MENU-INICIAL-PROCEDURE
+               END-IF
+               GO TO MENU-PRODUTOS-REPROMPT
                END-IF
 
            END-PERFORM
@@ -314,31 +582,41 @@
            GO TO MENU-INICIAL-PROCEDURE.
 
        INCLUIR-PRODUTOS.
-           SET WS-FS TO 0.
+           SET WS-FS-PRODUTOS TO 0.
            OPEN I-O PRODUTOS
-           IF WS-FS EQUAL 35 THEN
+           IF WS-FS-PRODUTOS EQUAL 35 THEN
+           MOVE WS-FS-PRODUTOS TO WS-FS-CONSULTA
+           PERFORM EXIBE-FS-MENSAGEM-PROCEDURE
            OPEN OUTPUT PRODUTOS
            END-IF
-           IF WS-FS EQUAL ZEROS
+           IF WS-FS-PRODUTOS EQUAL ZEROS
            DISPLAY 'INFORME O CODIGO DO PRODUTO:'
            ACCEPT CODIGO-PRODUTO
            DISPLAY 'INFORME O NOME DO PRODUTO'
            ACCEPT PRODUTO
            DISPLAY 'INFORME O PRECO DO PRODUTO: '
            ACCEPT PRECO
+           DISPLAY 'INFORME A QUANTIDADE EM ESTOQUE: '
+           ACCEPT ESTOQUE
 
 
            WRITE REG-PRODUTO
 
-               IF WS-FS NOT EQUAL ZEROS
+               IF WS-FS-PRODUTOS NOT EQUAL ZEROS
            DISPLAY 'ERRO - NÃO FOI POSSIVEL GRAVAR O REGISTRO'
-           DISPLAY 'FILE STATUS: ' WS-FS
+           MOVE WS-FS-PRODUTOS TO WS-FS-CONSULTA
+           PERFORM EXIBE-FS-MENSAGEM-PROCEDURE
            ELSE
            DISPLAY 'REGISTRO GRAVADO COM SUCESSO!'
+           MOVE 'ATIV-CL-PRODT-VENDA' TO WS-AUD-PROGRAMA
+           MOVE 'INCLUSAO' TO WS-AUD-OPERACAO
+           MOVE CODIGO-PRODUTO TO WS-AUD-CHAVE
+           PERFORM GRAVA-AUDITORIA-PROCEDURE
            END-IF
            ELSE
            DISPLAY 'ERRO AO CRIAR O ARQUIVO'
-           DISPLAY 'FILE STATUS: ' WS-FS
+           MOVE WS-FS-PRODUTOS TO WS-FS-CONSULTA
+           PERFORM EXIBE-FS-MENSAGEM-PROCEDURE
            END-IF
            CLOSE PRODUTOS
            GO TO MENU-PRODUTOS-PROCEDURE.
@@ -346,9 +624,12 @@
        LER-PRODUTOS.
            OPEN I-O PRODUTOS.
 
-           DISPLAY 'INFORME O CODIGO DO PRODUTO'
+           DISPLAY 'INFORME O CODIGO DO PRODUTO (0 PARA BUSCAR NOME)'
            ACCEPT CODIGO-PRODUTO
 
+           IF CODIGO-PRODUTO EQUAL ZEROS
+               PERFORM BUSCA-NOME-PRODUTO-PROCEDURE
+           ELSE
                READ PRODUTOS RECORD INTO WS-PRODUTOS
            KEY IS CODIGO-PRODUTO
            INVALID KEY
@@ -358,11 +639,52 @@
            DISPLAY 'NOME DO PRODUTO: ' WS-PRODUTO
            DISPLAY 'PRECO: ' WS-PRECO
 
-               END-READ.
+               END-READ
+           END-IF.
 
                CLOSE PRODUTOS
            GO TO MENU-PRODUTOS-PROCEDURE.
 
+       BUSCA-NOME-PRODUTO-PROCEDURE.
+           DISPLAY 'INFORME PARTE DO NOME DO PRODUTO A PROCURAR: '
+           ACCEPT WS-BUSCA-TEXTO
+
+           MOVE ZEROS TO WS-BUSCA-ESPACOS
+           INSPECT WS-BUSCA-TEXTO TALLYING WS-BUSCA-ESPACOS
+               FOR TRAILING SPACES
+           COMPUTE WS-BUSCA-LEN = 25 - WS-BUSCA-ESPACOS
+
+           IF WS-BUSCA-LEN EQUAL ZEROS
+               DISPLAY 'INFORME AO MENOS UM CARACTERE PARA BUSCAR'
+           ELSE
+               MOVE 'N' TO WS-BUSCA-ACHOU
+               MOVE ZEROS TO CODIGO-PRODUTO
+               START PRODUTOS KEY IS NOT LESS THAN CODIGO-PRODUTO
+                   INVALID KEY
+                       MOVE 10 TO WS-FS-PRODUTOS
+               END-START
+
+               PERFORM UNTIL WS-FS-PRODUTOS EQUAL 10
+                   READ PRODUTOS NEXT RECORD INTO WS-PRODUTOS
+                       AT END
+                           MOVE 10 TO WS-FS-PRODUTOS
+                       NOT AT END
+                           MOVE ZEROS TO WS-BUSCA-QTDE
+                           INSPECT WS-PRODUTO TALLYING WS-BUSCA-QTDE
+                               FOR ALL WS-BUSCA-TEXTO(1:WS-BUSCA-LEN)
+                           IF WS-BUSCA-QTDE GREATER THAN ZEROS
+                               MOVE 'S' TO WS-BUSCA-ACHOU
+                               DISPLAY 'CODIGO: ' WS-CODIGO-PRODUTO
+                                   ' | NOME: ' WS-PRODUTO
+                                   ' | PRECO: ' WS-PRECO
+                   END-READ
+               END-PERFORM
+
+               IF WS-BUSCA-ACHOU NOT EQUAL 'S'
+                   DISPLAY 'NENHUM PRODUTO ENCONTRADO COM ESSE NOME'
+               END-IF
+           END-IF.
+
        ALTERA-PRODUTOS.
 
            OPEN I-O PRODUTOS.
@@ -391,6 +713,10 @@
                    DISPLAY 'REGISTRO ALTERADO!'
                REWRITE REG-PRODUTO
                END-REWRITE
+               MOVE 'ATIV-CL-PRODT-VENDA' TO WS-AUD-PROGRAMA
+               MOVE 'ALTERACAO' TO WS-AUD-OPERACAO
+               MOVE CODIGO-PRODUTO TO WS-AUD-CHAVE
+               PERFORM GRAVA-AUDITORIA-PROCEDURE
                END-IF
 
 
@@ -398,6 +724,11 @@
                GO TO MENU-PRODUTOS-PROCEDURE.
 
        EXCLUI-PRODUTOS.
+           PERFORM AUTORIZA-EXCLUSAO-PROCEDURE
+           IF WS-SENHA-OK NOT EQUAL 'S'
+               GO TO MENU-PRODUTOS-PROCEDURE
+           END-IF
+
            OPEN I-O PRODUTOS.
 
            DISPLAY 'INFORME O CODIGO DO PRODUTO'
@@ -414,17 +745,48 @@
            END-READ.
 
            IF WS-EXCLUI IS EQUAL TO 'S'
-           DELETE PRODUTOS RECORD
-           INVALID KEY DISPLAY 'CODIGO DO PRODUTO INVALIDO'
-           NOT INVALID KEY DISPLAY 'REGISTRO DELETADO!'
-           END-DELETE
+               MOVE 'N' TO WS-PEDIDO-ENCONTRADO
+               OPEN INPUT PEDIDOS
+               PERFORM UNTIL WS-FS-PEDIDOS EQUAL 10
+                   READ PEDIDOS NEXT RECORD
+                       AT END
+                       MOVE 10 TO WS-FS-PEDIDOS
+                       NOT AT END
+                       PERFORM VARYING WS-IDX-ITEM FROM 1 BY 1
+                           UNTIL WS-IDX-ITEM > PV-QTDE-ITENS
+                           IF PV-CODIGO-PRODUTO(WS-IDX-ITEM)
+                               EQUAL CODIGO-PRODUTO
+                               AND PV-STATUS NOT EQUAL 'CANCELADO'
+                               MOVE 'S' TO WS-PEDIDO-ENCONTRADO
+                           END-IF
+                       END-PERFORM
+                   END-READ
+               END-PERFORM
+               CLOSE PEDIDOS
 
+               IF WS-PEDIDO-ENCONTRADO EQUAL 'S'
+                   DISPLAY 'PRODUTO POSSUI PEDIDOS EM ABERTO'
+                   DISPLAY 'EXCLUSAO NAO PERMITIDA'
+               ELSE
+                   DELETE PRODUTOS RECORD
+                   INVALID KEY DISPLAY 'CODIGO DO PRODUTO INVALIDO'
+                   NOT INVALID KEY
+                       DISPLAY 'REGISTRO DELETADO!'
+                       MOVE 'ATIV-CL-PRODT-VENDA' TO WS-AUD-PROGRAMA
+                       MOVE 'EXCLUSAO' TO WS-AUD-OPERACAO
+                       MOVE CODIGO-PRODUTO TO WS-AUD-CHAVE
+                       PERFORM GRAVA-AUDITORIA-PROCEDURE
+                   END-DELETE
+               END-IF
            END-IF
 
            CLOSE PRODUTOS
            GO TO MENU-PRODUTOS-PROCEDURE.
 
        MENU-PEDIDOS-PROCEDURE.
+           MOVE ZEROS TO WS-TENT-INVALIDAS.
+
+       MENU-PEDIDOS-REPROMPT.
            DISPLAY ' '
            DISPLAY '---------MENU PEDIDOS -------------'
            DISPLAY 'I - INCLUSAO DE DADOS DOS PEDIDOS'
@@ -449,7 +811,12 @@
                GO TO EXCLUI-PEDIDOS
                ELSE
                DISPLAY 'OPCAO INVALIDA'
-               GO TO MENU-PEDIDOS-PROCEDURE
+               ADD 1 TO WS-TENT-INVALIDAS
+               IF WS-TENT-INVALIDAS >= WS-TENT-LIMITE
+                   DISPLAY 'MUITAS OPCOES INVALIDAS'
+                   GO TO MENU-INICIAL-PROCEDURE
+               END-IF
+               GO TO MENU-PEDIDOS-REPROMPT
                END-IF
 
            END-PERFORM
@@ -457,48 +824,161 @@
            GO TO MENU-INICIAL-PROCEDURE.
 
        INCLUIR-PEDIDOS.
-           SET WS-FS TO 0.
+           SET WS-FS-PEDIDOS TO 0.
            OPEN I-O PEDIDOS
-           IF WS-FS EQUAL 35 THEN
+           IF WS-FS-PEDIDOS EQUAL 35 THEN
+           MOVE WS-FS-PEDIDOS TO WS-FS-CONSULTA
+           PERFORM EXIBE-FS-MENSAGEM-PROCEDURE
            OPEN OUTPUT PEDIDOS
            END-IF
-           IF WS-FS EQUAL ZEROS
+           IF WS-FS-PEDIDOS EQUAL ZEROS
            DISPLAY 'INFORME O CODIGO DO PEDIDO: '
            ACCEPT CODIGO-PEDIDO
+           DISPLAY 'INFORME O NUMERO DA NOTA FISCAL: '
+           ACCEPT PV-NUM-NOTA-FISCAL
            DISPLAY 'INFORME O CODIGO DO CLIENTE: '
            ACCEPT PV-CODIGO-CLIENTE
-           DISPLAY 'INFORME O NOME  DO CLIENTE: '
-           ACCEPT PV-NOME
-           DISPLAY 'INFORME O RG DO CLIENTE: '
-           ACCEPT PV-RG
-           DISPLAY 'INFORME O TELEFONE DO CLIENTE: '
-           ACCEPT PV-TELEFONE
-           DISPLAY 'INFORME O CODIGO DO PRODUTO DO PEDIDO: '
-           ACCEPT PV-CODIGO-PRODUTO
-           DISPLAY 'INFORME O NOME DO PRODUTO DO PEDIDO: '
-           ACCEPT PV-PRODUTO
-           DISPLAY 'INFORME O PRECO DO PRODUTO: '
-           ACCEPT PV-PRECO
-           DISPLAY 'INFORME A QUANTIDADE'
-           ACCEPT PV-QTDE
-           COMPUTE PV-VALOR-TOTAL = PV-PRECO * PV-QTDE
-           DISPLAY 'VALOR TOTAL: ' PV-VALOR-TOTAL
+
+           OPEN INPUT CLIENTES
+           MOVE PV-CODIGO-CLIENTE TO CODIGO-CLIENTE
+           READ CLIENTES RECORD INTO WS-CLIENTE
+               KEY IS CODIGO-CLIENTE
+               INVALID KEY
+               DISPLAY 'CODIGO DO CLIENTE INVALIDO'
+               NOT INVALID KEY
+               MOVE WS-NOME TO PV-NOME
+               MOVE WS-RG TO PV-RG
+               MOVE WS-TELEFONE TO PV-TELEFONE
+               DISPLAY 'CLIENTE: ' PV-NOME ' RG: ' PV-RG
+           END-READ
+           CLOSE CLIENTES
+
+           MOVE ZEROS TO PV-QTDE-ITENS
+           MOVE ZEROS TO PV-VALOR-TOTAL
+           MOVE 'ATIVO' TO PV-STATUS
+           MOVE 'S' TO WS-MAIS-ITENS
+           OPEN I-O PRODUTOS
+           PERFORM UNTIL WS-MAIS-ITENS NOT EQUAL 'S'
+               PERFORM INCLUIR-ITEM-PEDIDO
+               IF PV-QTDE-ITENS EQUAL 10
+                   MOVE 'N' TO WS-MAIS-ITENS
+               ELSE
+                   DISPLAY 'INFORME MAIS UM ITEM PARA O PEDIDO? (S/N)'
+                   ACCEPT WS-MAIS-ITENS
+               END-IF
+           END-PERFORM
+           CLOSE PRODUTOS
+
+           DISPLAY 'VALOR TOTAL DO PEDIDO: ' PV-VALOR-TOTAL
 
            WRITE REG-PEDIDO
 
-           IF WS-FS NOT EQUAL ZEROS
+           IF WS-FS-PEDIDOS NOT EQUAL ZEROS
                DISPLAY 'ERRO - NÃO FOI POSSIVEL GRAVAR O REGISTRO'
-               DISPLAY 'FILE STATUS: ' WS-FS
+               MOVE WS-FS-PEDIDOS TO WS-FS-CONSULTA
+               PERFORM EXIBE-FS-MENSAGEM-PROCEDURE
                ELSE
                DISPLAY 'REGISTRO GRAVADO COM SUCESSO!'
+               MOVE 'ATIV-CL-PRODT-VENDA' TO WS-AUD-PROGRAMA
+               MOVE 'INCLUSAO' TO WS-AUD-OPERACAO
+               MOVE CODIGO-PEDIDO TO WS-AUD-CHAVE
+               PERFORM GRAVA-AUDITORIA-PROCEDURE
+               PERFORM IMPRIME-NOTA-FISCAL
                END-IF
+
                ELSE
                DISPLAY 'ERRO AO CRIAR O ARQUIVO'
-               DISPLAY 'FILE STATUS: ' WS-FS
+               MOVE WS-FS-PEDIDOS TO WS-FS-CONSULTA
+               PERFORM EXIBE-FS-MENSAGEM-PROCEDURE
            END-IF
            CLOSE PEDIDOS
            GO TO MENU-PEDIDOS-PROCEDURE.
 
+       INCLUIR-ITEM-PEDIDO.
+           COMPUTE WS-IDX-ITEM = PV-QTDE-ITENS + 1
+
+           DISPLAY 'INFORME O CODIGO DO PRODUTO DO PEDIDO: '
+           ACCEPT PV-CODIGO-PRODUTO(WS-IDX-ITEM)
+
+           MOVE PV-CODIGO-PRODUTO(WS-IDX-ITEM) TO CODIGO-PRODUTO
+           READ PRODUTOS RECORD INTO WS-PRODUTOS
+               KEY IS CODIGO-PRODUTO
+               INVALID KEY
+               DISPLAY 'CODIGO DO PRODUTO INVALIDO'
+               NOT INVALID KEY
+               MOVE WS-PRODUTO TO PV-PRODUTO(WS-IDX-ITEM)
+               MOVE WS-PRECO TO PV-PRECO(WS-IDX-ITEM)
+               DISPLAY 'PRODUTO: ' PV-PRODUTO(WS-IDX-ITEM)
+                   ' PRECO: ' PV-PRECO(WS-IDX-ITEM)
+
+               DISPLAY 'INFORME A QUANTIDADE'
+               ACCEPT PV-QTDE(WS-IDX-ITEM)
+
+               MOVE 'S' TO WS-ESTOQUE-OK
+               IF PV-QTDE(WS-IDX-ITEM) IS GREATER THAN WS-ESTOQUE
+                   DISPLAY 'ESTOQUE INSUFICIENTE PARA O PRODUTO'
+                   DISPLAY 'ESTOQUE DISPONIVEL: ' WS-ESTOQUE
+                   MOVE 'N' TO WS-ESTOQUE-OK
+                   MOVE ZEROS TO PV-QTDE(WS-IDX-ITEM)
+               END-IF
+
+               IF WS-ESTOQUE-OK IS EQUAL TO 'S'
+                   DISPLAY 'INFORME O DESCONTO (% - 00.00 SE NENHUM): '
+                   ACCEPT PV-DESCONTO(WS-IDX-ITEM)
+                   COMPUTE WS-VALOR-ITEM = PV-PRECO(WS-IDX-ITEM) *
+                       PV-QTDE(WS-IDX-ITEM) *
+                       (1 - (PV-DESCONTO(WS-IDX-ITEM) / 100))
+                   DISPLAY 'VALOR DO ITEM: ' WS-VALOR-ITEM
+                   ADD WS-VALOR-ITEM TO PV-VALOR-TOTAL
+
+                   SUBTRACT PV-QTDE(WS-IDX-ITEM) FROM WS-ESTOQUE
+                   MOVE WS-ESTOQUE TO ESTOQUE
+                   REWRITE REG-PRODUTO
+                   MOVE 'ATIV-CL-PRODT-VENDA' TO WS-AUD-PROGRAMA
+                   MOVE 'BAIXA-ESTOQUE' TO WS-AUD-OPERACAO
+                   MOVE CODIGO-PRODUTO TO WS-AUD-CHAVE
+                   PERFORM GRAVA-AUDITORIA-PROCEDURE
+                   ADD 1 TO PV-QTDE-ITENS
+               END-IF
+           END-READ.
+
+       IMPRIME-NOTA-FISCAL.
+           DISPLAY ' '
+           DISPLAY '============ NOTA FISCAL ============'
+           DISPLAY 'NOTA FISCAL NR: ' PV-NUM-NOTA-FISCAL
+           DISPLAY 'PEDIDO NR......: ' CODIGO-PEDIDO
+           DISPLAY 'CLIENTE........: ' PV-CODIGO-CLIENTE ' ' PV-NOME
+           DISPLAY 'RG.............: ' PV-RG
+           DISPLAY 'TELEFONE.......: ' PV-TELEFONE
+           DISPLAY '--------------------------------------'
+           PERFORM VARYING WS-IDX-ITEM FROM 1 BY 1
+               UNTIL WS-IDX-ITEM > PV-QTDE-ITENS
+               DISPLAY 'PRODUTO........: '
+                   PV-CODIGO-PRODUTO(WS-IDX-ITEM) ' '
+                   PV-PRODUTO(WS-IDX-ITEM)
+               DISPLAY 'PRECO UNITARIO.: ' PV-PRECO(WS-IDX-ITEM)
+               DISPLAY 'QUANTIDADE.....: ' PV-QTDE(WS-IDX-ITEM)
+               DISPLAY 'DESCONTO (%)...: ' PV-DESCONTO(WS-IDX-ITEM)
+               DISPLAY '- - - - - - - - - - - - - - - - - - -'
+           END-PERFORM
+           DISPLAY 'VALOR TOTAL....: ' PV-VALOR-TOTAL
+           DISPLAY '======================================'
+           DISPLAY ' '.
+
+       EXIBE-ITENS-PEDIDO.
+           DISPLAY 'PEDIDO #' CODIGO-PEDIDO
+           DISPLAY 'CLIENTE: ' PV-CODIGO-CLIENTE ' ' PV-NOME
+               ' RG: ' PV-RG ' TELEFONE: ' PV-TELEFONE
+           PERFORM VARYING WS-IDX-ITEM FROM 1 BY 1
+               UNTIL WS-IDX-ITEM > PV-QTDE-ITENS
+               DISPLAY 'PRODUTO #' PV-CODIGO-PRODUTO(WS-IDX-ITEM) ' '
+                   PV-PRODUTO(WS-IDX-ITEM)
+                   ' R$ ' PV-PRECO(WS-IDX-ITEM)
+               DISPLAY 'QTDE: ' PV-QTDE(WS-IDX-ITEM)
+           END-PERFORM
+           DISPLAY 'VALOR TOTAL DO PEDIDO: ' PV-VALOR-TOTAL
+           DISPLAY 'STATUS: ' PV-STATUS.
+
        LER-PEDIDOS.
            OPEN I-O PEDIDOS.
 
@@ -510,13 +990,7 @@
                INVALID KEY
                DISPLAY 'CODIGO DO PEDIDO INVALIDO'
                NOT INVALID KEY
-               DISPLAY 'PEDIDO #' CODIGO-PEDIDO
-               DISPLAY 'CLIENTE: ' PV-CODIGO-CLIENTE ' ' PV-NOME
-               ' RG: ' PV-RG ' TELEFONE: ' PV-TELEFONE
-               DISPLAY 'PRODUTO #'PV-CODIGO-PRODUTO ' 'PV-PRODUTO
-               ' R$ 'PV-PRECO
-               DISPLAY 'QTDE: 'PV-QTDE' - VALOR TOTAL DO PEDIDO: '
-               PV-VALOR-TOTAL
+               PERFORM EXIBE-ITENS-PEDIDO
            END-READ.
 
                CLOSE PEDIDOS
@@ -534,47 +1008,82 @@
                INVALID KEY
                DISPLAY 'CODIGO DO PEDIDO INVALIDO'
                NOT INVALID KEY
-               DISPLAY 'PEDIDO #' CODIGO-PEDIDO
-               DISPLAY 'CLIENTE: ' PV-CODIGO-CLIENTE ' ' PV-NOME
-               ' RG: ' PV-RG ' TELEFONE: ' PV-TELEFONE
-               DISPLAY 'PRODUTO #'PV-CODIGO-PRODUTO ' 'PV-PRODUTO
-               ' R$ 'PV-PRECO
-               DISPLAY 'QTDE: 'PV-QTDE' - VALOR TOTAL DO PEDIDO: '
-               PV-VALOR-TOTAL
+               PERFORM EXIBE-ITENS-PEDIDO
 
                    MOVE 'S' TO WS-ALTERA
                END-READ.
 
               IF WS-ALTERA IS EQUAL TO 'S'
+                   OPEN I-O PRODUTOS
+                   PERFORM VARYING WS-IDX-ITEM FROM 1 BY 1
+                       UNTIL WS-IDX-ITEM > PV-QTDE-ITENS
+                       MOVE PV-CODIGO-PRODUTO(WS-IDX-ITEM) TO
+                           CODIGO-PRODUTO
+                       READ PRODUTOS RECORD INTO WS-PRODUTOS
+                           KEY IS CODIGO-PRODUTO
+                           INVALID KEY
+                           DISPLAY
+                            'CODIGO DO PRODUTO INVALIDO AO ESTORNAR'
+                           NOT INVALID KEY
+                           ADD PV-QTDE(WS-IDX-ITEM) TO WS-ESTOQUE
+                           MOVE WS-ESTOQUE TO ESTOQUE
+                           REWRITE REG-PRODUTO
+                       END-READ
+                   END-PERFORM
+
                    DISPLAY 'INFORME O CODIGO DO CLIENTE: '
                    ACCEPT PV-CODIGO-CLIENTE
-                   DISPLAY 'INFORME O NOME  DO CLIENTE: '
-                   ACCEPT PV-NOME
-                   DISPLAY 'INFORME O RG DO CLIENTE: '
-                   ACCEPT PV-RG
-                   DISPLAY 'INFORME O TELEFONE DO CLIENTE: '
-                   ACCEPT PV-TELEFONE
-                   DISPLAY 'INFORME O CODIGO DO PRODUTO DO PEDIDO: '
-                   ACCEPT PV-CODIGO-PRODUTO
-                   DISPLAY 'INFORME O NOME DO PRODUTO DO PEDIDO: '
-                   ACCEPT PV-PRODUTO
-                   DISPLAY 'INFORME O PRECO DO PRODUTO: '
-                   ACCEPT PV-PRECO
-                   DISPLAY 'INFORME A QUANTIDADE'
-                   ACCEPT PV-QTDE
-                   COMPUTE PV-VALOR-TOTAL = PV-PRECO * PV-QTDE
+
+                   OPEN INPUT CLIENTES
+                   MOVE PV-CODIGO-CLIENTE TO CODIGO-CLIENTE
+                   READ CLIENTES RECORD INTO WS-CLIENTE
+                       KEY IS CODIGO-CLIENTE
+                       INVALID KEY
+                       DISPLAY 'CODIGO DO CLIENTE INVALIDO'
+                       NOT INVALID KEY
+                       MOVE WS-NOME TO PV-NOME
+                       MOVE WS-RG TO PV-RG
+                       MOVE WS-TELEFONE TO PV-TELEFONE
+                       DISPLAY 'CLIENTE: ' PV-NOME ' RG: ' PV-RG
+                   END-READ
+                   CLOSE CLIENTES
+
+                   MOVE ZEROS TO PV-QTDE-ITENS
+                   MOVE ZEROS TO PV-VALOR-TOTAL
+                   MOVE 'S' TO WS-MAIS-ITENS
+                   PERFORM UNTIL WS-MAIS-ITENS NOT EQUAL 'S'
+                       PERFORM INCLUIR-ITEM-PEDIDO
+                       IF PV-QTDE-ITENS EQUAL 10
+                           MOVE 'N' TO WS-MAIS-ITENS
+                       ELSE
+                           DISPLAY
+                             'INFORME MAIS UM ITEM PARA O PEDIDO? (S/N)'
+                           ACCEPT WS-MAIS-ITENS
+                       END-IF
+                   END-PERFORM
+                   CLOSE PRODUTOS
+
                    DISPLAY 'VALOR TOTAL: ' PV-VALOR-TOTAL
 
                    DISPLAY 'REGISTRO ALTERADO!'
 
                REWRITE REG-PEDIDO
                END-REWRITE
+               MOVE 'ATIV-CL-PRODT-VENDA' TO WS-AUD-PROGRAMA
+               MOVE 'ALTERACAO' TO WS-AUD-OPERACAO
+               MOVE CODIGO-PEDIDO TO WS-AUD-CHAVE
+               PERFORM GRAVA-AUDITORIA-PROCEDURE
                END-IF
 
                CLOSE PEDIDOS
                GO TO MENU-PEDIDOS-PROCEDURE.
 
        EXCLUI-PEDIDOS.
+           PERFORM AUTORIZA-EXCLUSAO-PROCEDURE
+           IF WS-SENHA-OK NOT EQUAL 'S'
+               GO TO MENU-PEDIDOS-PROCEDURE
+           END-IF
+
            OPEN I-O PEDIDOS.
 
            DISPLAY 'INFORME O CODIGO DO PEDIDO'
@@ -585,27 +1094,52 @@
            INVALID KEY
            DISPLAY 'CODIGO DO PEDIDO INVALIDO'
            NOT INVALID KEY
-           DISPLAY 'PEDIDO #' CODIGO-PEDIDO
-               DISPLAY 'CLIENTE: ' PV-CODIGO-CLIENTE ' ' PV-NOME
-               ' RG: ' PV-RG ' TELEFONE: ' PV-TELEFONE
-               DISPLAY 'PRODUTO #'PV-CODIGO-PRODUTO ' 'PV-PRODUTO
-               ' R$ 'PV-PRECO
-               DISPLAY 'QTDE: 'PV-QTDE' - VALOR TOTAL DO PEDIDO: '
-               PV-VALOR-TOTAL
+           PERFORM EXIBE-ITENS-PEDIDO
 
            MOVE 'S' TO WS-EXCLUI
            END-READ.
 
            IF WS-EXCLUI IS EQUAL TO 'S'
-           DELETE PEDIDOS RECORD
-           INVALID KEY DISPLAY 'CODIGO DO PEDIDO INVALIDO'
-           NOT INVALID KEY DISPLAY 'REGISTRO DELETADO!'
-           END-DELETE
+           IF PV-STATUS EQUAL 'CANCELADO'
+               DISPLAY 'PEDIDO JA ESTA CANCELADO'
+           ELSE
+               OPEN I-O PRODUTOS
+               PERFORM VARYING WS-IDX-ITEM FROM 1 BY 1
+                   UNTIL WS-IDX-ITEM > PV-QTDE-ITENS
+                   MOVE PV-CODIGO-PRODUTO(WS-IDX-ITEM) TO
+                       CODIGO-PRODUTO
+                   READ PRODUTOS RECORD INTO WS-PRODUTOS
+                       KEY IS CODIGO-PRODUTO
+                       INVALID KEY
+                       DISPLAY
+                        'CODIGO DO PRODUTO INVALIDO AO ESTORNAR'
+                       NOT INVALID KEY
+                       ADD PV-QTDE(WS-IDX-ITEM) TO WS-ESTOQUE
+                       MOVE WS-ESTOQUE TO ESTOQUE
+                       REWRITE REG-PRODUTO
+                   END-READ
+               END-PERFORM
+               CLOSE PRODUTOS
+
+               MOVE 'CANCELADO' TO PV-STATUS
+               REWRITE REG-PEDIDO
+               INVALID KEY DISPLAY 'CODIGO DO PEDIDO INVALIDO'
+               NOT INVALID KEY
+                   DISPLAY 'PEDIDO CANCELADO!'
+                   MOVE 'ATIV-CL-PRODT-VENDA' TO WS-AUD-PROGRAMA
+                   MOVE 'CANCELAMENTO' TO WS-AUD-OPERACAO
+                   MOVE CODIGO-PEDIDO TO WS-AUD-CHAVE
+                   PERFORM GRAVA-AUDITORIA-PROCEDURE
+               END-REWRITE
+           END-IF
 
            END-IF
 
            CLOSE PEDIDOS
            GO TO MENU-PEDIDOS-PROCEDURE.
 
+       COPY AUDITPRC.
+       COPY FSMSGPRC.
+
             STOP RUN.
             END PROGRAM ATIV-CL-PRODT-VENDA.
