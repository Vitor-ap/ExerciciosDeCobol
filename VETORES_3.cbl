@@ -15,6 +15,7 @@
        03  WS-CONTROLE2 PIC 9(2) VALUE 1.
        03  WS-PROXIMO  PIC 9(2) VALUE 2.
        03  WS-AUX     PIC 9(2) VALUE 0.
+       03  WS-ORDEM   PIC X(01) VALUE "A".
 
 
        PROCEDURE DIVISION.
@@ -28,6 +29,9 @@
 
            MOVE 1 TO WS-CONTROLE
 
+           DISPLAY "ORDENAR EM ORDEM (A)SCENDENTE OU (D)ESCENDENTE? "
+           ACCEPT WS-ORDEM
+
       ***** ORDENAR O VETOR *****
 
        PERFORM VARYING WS-CONTROLE FROM 1 BY 1 UNTIL
@@ -36,13 +40,22 @@
            PERFORM VARYING WS-PROXIMO FROM WS-CONTROLE BY 1 UNTIL
            WS-PROXIMO > 10
 
-
-               IF WS-VETORES(WS-PROXIMO) < WS-VETORES(WS-CONTROLE)
-                   MOVE WS-VETORES(WS-CONTROLE) TO
-                   WS-AUX
-                   MOVE WS-VETORES(WS-PROXIMO) TO
-                   WS-VETORES(WS-CONTROLE)
-                   MOVE WS-AUX TO WS-VETORES(WS-PROXIMO)
+               IF WS-ORDEM EQUAL "D"
+                   IF WS-VETORES(WS-PROXIMO) > WS-VETORES(WS-CONTROLE)
+                       MOVE WS-VETORES(WS-CONTROLE) TO
+                       WS-AUX
+                       MOVE WS-VETORES(WS-PROXIMO) TO
+                       WS-VETORES(WS-CONTROLE)
+                       MOVE WS-AUX TO WS-VETORES(WS-PROXIMO)
+                   END-IF
+               ELSE
+                   IF WS-VETORES(WS-PROXIMO) < WS-VETORES(WS-CONTROLE)
+                       MOVE WS-VETORES(WS-CONTROLE) TO
+                       WS-AUX
+                       MOVE WS-VETORES(WS-PROXIMO) TO
+                       WS-VETORES(WS-CONTROLE)
+                       MOVE WS-AUX TO WS-VETORES(WS-PROXIMO)
+                   END-IF
                END-IF
            END-PERFORM
        END-PERFORM
