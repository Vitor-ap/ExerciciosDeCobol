@@ -0,0 +1,220 @@
+
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP-ARQUIVOS-CRUD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CLIENTES ASSIGN TO
+               'C:\COBOL ATIV LOJA\clientes.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS CODIGO-CLIENTE
+           FILE STATUS IS WS-FS-CLIENTES.
+
+       SELECT PRODUTOS ASSIGN TO
+               'C:\COBOL ATIV LOJA\produtos.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS CODIGO-PRODUTO
+           FILE STATUS IS WS-FS-PRODUTOS.
+
+       SELECT PEDIDOS ASSIGN TO
+               'C:\COBOL ATIV LOJA\pedidos-vendas.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS CODIGO-PEDIDO
+           FILE STATUS IS WS-FS-PEDIDOS.
+
+       SELECT CLIENTES-BKP ASSIGN TO
+               'C:\COBOL ATIV LOJA\backup\clientes-bkp.txt'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-CLIENTES-BKP.
+
+       SELECT PRODUTOS-BKP ASSIGN TO
+               'C:\COBOL ATIV LOJA\backup\produtos-bkp.txt'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-PRODUTOS-BKP.
+
+       SELECT PEDIDOS-BKP ASSIGN TO
+               'C:\COBOL ATIV LOJA\backup\pedidos-bkp.txt'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-PEDIDOS-BKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CLIENTES.
+       01 REG-CLIENTE.
+           03 CODIGO-CLIENTE     PIC 9(03).
+           03 NOME               PIC X(25).
+           03 RG                 PIC X(15).
+           03 TELEFONE           PIC X(13).
+
+       FD PRODUTOS.
+       01 REG-PRODUTO.
+           03 CODIGO-PRODUTO       PIC 9(03).
+           03 PRODUTO              PIC X(25).
+           03 PRECO                PIC 9(06)V99.
+           03 ESTOQUE              PIC 9(05).
+
+       FD PEDIDOS.
+       01 REG-PEDIDO.
+           03 CODIGO-PEDIDO                PIC 9(03).
+           03 PV-NUM-NOTA-FISCAL           PIC 9(06).
+           03 PV-CODIGO-CLIENTE            PIC 9(03).
+           03 PV-NOME                      PIC X(25).
+           03 PV-RG                        PIC X(15).
+           03 PV-TELEFONE                  PIC X(13).
+           03 PV-QTDE-ITENS                PIC 9(02).
+           03 PV-ITENS OCCURS 10 TIMES.
+               05 PV-CODIGO-PRODUTO        PIC 9(03).
+               05 PV-PRODUTO                PIC X(25).
+               05 PV-PRECO                  PIC 9(06)V99.
+               05 PV-QTDE                   PIC 9(03).
+               05 PV-DESCONTO               PIC 9(02)V99.
+           03 PV-VALOR-TOTAL               PIC 9(09)V99.
+           03 PV-STATUS                    PIC X(09).
+
+       FD CLIENTES-BKP.
+       01 BKP-CLIENTE.
+           03 BKP-CODIGO-CLIENTE     PIC 9(03).
+           03 BKP-NOME               PIC X(25).
+           03 BKP-RG                 PIC X(15).
+           03 BKP-TELEFONE           PIC X(13).
+
+       FD PRODUTOS-BKP.
+       01 BKP-PRODUTO.
+           03 BKP-CODIGO-PRODUTO       PIC 9(03).
+           03 BKP-PRODUTO-NOME         PIC X(25).
+           03 BKP-PRECO                PIC 9(06)V99.
+           03 BKP-ESTOQUE              PIC 9(05).
+
+       FD PEDIDOS-BKP.
+       01 BKP-PEDIDO.
+           03 BKP-CODIGO-PEDIDO                PIC 9(03).
+           03 BKP-PV-NUM-NOTA-FISCAL           PIC 9(06).
+           03 BKP-PV-CODIGO-CLIENTE            PIC 9(03).
+           03 BKP-PV-NOME                      PIC X(25).
+           03 BKP-PV-RG                        PIC X(15).
+           03 BKP-PV-TELEFONE                  PIC X(13).
+           03 BKP-PV-QTDE-ITENS                PIC 9(02).
+           03 BKP-PV-ITENS OCCURS 10 TIMES.
+               05 BKP-PV-CODIGO-PRODUTO        PIC 9(03).
+               05 BKP-PV-PRODUTO                PIC X(25).
+               05 BKP-PV-PRECO                  PIC 9(06)V99.
+               05 BKP-PV-QTDE                   PIC 9(03).
+               05 BKP-PV-DESCONTO               PIC 9(02)V99.
+           03 BKP-PV-VALOR-TOTAL               PIC 9(09)V99.
+           03 BKP-PV-STATUS                    PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CLIENTES       PIC 99.
+       77 WS-FS-PRODUTOS       PIC 99.
+       77 WS-FS-PEDIDOS        PIC 99.
+       77 WS-FS-CLIENTES-BKP   PIC 99.
+       77 WS-FS-PRODUTOS-BKP   PIC 99.
+       77 WS-FS-PEDIDOS-BKP    PIC 99.
+       77 WS-CONT-CLIENTES     PIC 9(05) VALUE ZEROS.
+       77 WS-CONT-PRODUTOS     PIC 9(05) VALUE ZEROS.
+       77 WS-CONT-PEDIDOS      PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM BACKUP-CLIENTES-PROCEDURE
+           PERFORM BACKUP-PRODUTOS-PROCEDURE
+           PERFORM BACKUP-PEDIDOS-PROCEDURE
+
+           DISPLAY '----- BACKUP NOTURNO DOS ARQUIVOS CRUD -----'
+           DISPLAY 'CLIENTES COPIADOS: ' WS-CONT-CLIENTES
+           DISPLAY 'PRODUTOS COPIADOS: ' WS-CONT-PRODUTOS
+           DISPLAY 'PEDIDOS  COPIADOS: ' WS-CONT-PEDIDOS
+
+           STOP RUN.
+
+       BACKUP-CLIENTES-PROCEDURE.
+           OPEN INPUT CLIENTES
+           IF WS-FS-CLIENTES NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CLIENTES'
+               DISPLAY 'FILE STATUS: ' WS-FS-CLIENTES
+           ELSE
+               OPEN OUTPUT CLIENTES-BKP
+               PERFORM UNTIL WS-FS-CLIENTES EQUAL 10
+                   READ CLIENTES NEXT RECORD
+                       AT END
+                       MOVE 10 TO WS-FS-CLIENTES
+                       NOT AT END
+                       MOVE CODIGO-CLIENTE TO BKP-CODIGO-CLIENTE
+                       MOVE NOME           TO BKP-NOME
+                       MOVE RG             TO BKP-RG
+                       MOVE TELEFONE       TO BKP-TELEFONE
+                       WRITE BKP-CLIENTE
+                       ADD 1 TO WS-CONT-CLIENTES
+                   END-READ
+               END-PERFORM
+               CLOSE CLIENTES-BKP
+               CLOSE CLIENTES
+           END-IF.
+
+       BACKUP-PRODUTOS-PROCEDURE.
+           OPEN INPUT PRODUTOS
+           IF WS-FS-PRODUTOS NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE PRODUTOS'
+               DISPLAY 'FILE STATUS: ' WS-FS-PRODUTOS
+           ELSE
+               OPEN OUTPUT PRODUTOS-BKP
+               PERFORM UNTIL WS-FS-PRODUTOS EQUAL 10
+                   READ PRODUTOS NEXT RECORD
+                       AT END
+                       MOVE 10 TO WS-FS-PRODUTOS
+                       NOT AT END
+                       MOVE CODIGO-PRODUTO TO BKP-CODIGO-PRODUTO
+                       MOVE PRODUTO        TO BKP-PRODUTO-NOME
+                       MOVE PRECO          TO BKP-PRECO
+                       MOVE ESTOQUE        TO BKP-ESTOQUE
+                       WRITE BKP-PRODUTO
+                       ADD 1 TO WS-CONT-PRODUTOS
+                   END-READ
+               END-PERFORM
+               CLOSE PRODUTOS-BKP
+               CLOSE PRODUTOS
+           END-IF.
+
+       BACKUP-PEDIDOS-PROCEDURE.
+           OPEN INPUT PEDIDOS
+           IF WS-FS-PEDIDOS NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE PEDIDOS'
+               DISPLAY 'FILE STATUS: ' WS-FS-PEDIDOS
+           ELSE
+               OPEN OUTPUT PEDIDOS-BKP
+               PERFORM UNTIL WS-FS-PEDIDOS EQUAL 10
+                   READ PEDIDOS NEXT RECORD
+                       AT END
+                       MOVE 10 TO WS-FS-PEDIDOS
+                       NOT AT END
+                       MOVE CODIGO-PEDIDO        TO BKP-CODIGO-PEDIDO
+                       MOVE PV-NUM-NOTA-FISCAL   TO
+                           BKP-PV-NUM-NOTA-FISCAL
+                       MOVE PV-CODIGO-CLIENTE    TO
+                           BKP-PV-CODIGO-CLIENTE
+                       MOVE PV-NOME              TO BKP-PV-NOME
+                       MOVE PV-RG                TO BKP-PV-RG
+                       MOVE PV-TELEFONE          TO BKP-PV-TELEFONE
+                       MOVE PV-QTDE-ITENS        TO BKP-PV-QTDE-ITENS
+                       MOVE PV-ITENS             TO BKP-PV-ITENS
+                       MOVE PV-VALOR-TOTAL       TO BKP-PV-VALOR-TOTAL
+                       MOVE PV-STATUS            TO BKP-PV-STATUS
+                       WRITE BKP-PEDIDO
+                       ADD 1 TO WS-CONT-PEDIDOS
+                   END-READ
+               END-PERFORM
+               CLOSE PEDIDOS-BKP
+               CLOSE PEDIDOS
+           END-IF.
+
+       END PROGRAM BACKUP-ARQUIVOS-CRUD.
